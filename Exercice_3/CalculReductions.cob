@@ -1,43 +1,296 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculReductions.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT achats-lot ASSIGN TO 'achats_lot'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+           SELECT recus ASSIGN TO 'recus'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+           SELECT clients ASSIGN TO 'clients'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD achats-lot.
+       01 achat-lot-enregistrement.
+           05 AL-IdClient PIC 9(5).
+           05 AL-Sep PIC X.
+           05 AL-Montant PIC 9(5)V99.
+
+       FD clients.
+       01 client-enregistrement.
+           05 CL-IdClient PIC 9(5).
+           05 CL-Sep PIC X.
+           05 CL-CodeFidelite PIC X.
+
+       FD recus.
+       01 recu-enregistrement.
+           05 RC-IdClient PIC 9(5).
+           05 RC-Sep0 PIC X.
+           05 RC-Date PIC 9(8).
+           05 RC-Sep1 PIC X.
+           05 RC-Heure PIC 9(8).
+           05 RC-Sep2 PIC X.
+           05 RC-Montant PIC 9(5)V99.
+           05 RC-Sep3 PIC X.
+           05 RC-CodeFidelite PIC X.
+           05 RC-Sep4 PIC X.
+           05 RC-PourcentageReduction PIC 9(3)V99.
+           05 RC-Sep5 PIC X.
+           05 RC-Reduction PIC 9(5)V99.
+           05 RC-Sep6 PIC X.
+           05 RC-MontantFinal PIC 9(5)V99.
+           05 RC-Sep7 PIC X.
+           05 RC-MontantTVA PIC 9(5)V99.
+           05 RC-Sep8 PIC X.
+           05 RC-MontantTTC PIC 9(5)V99.
+
        WORKING-STORAGE SECTION.
-       01 MontantAchat PIC 9(3)V99 COMP. 
-       01 Reduction PIC 9(3)V99 COMP VALUE ZERO.
+       01 ws-file-status PIC XX.
+      *> Une VALUE posee directement sur un champ de FD empeche
+      *> l'ecriture sur cette plateforme (statut fichier '71'), d'ou
+      *> l'initialisation du separateur ci-dessous avant chaque WRITE.
+       01 SEP-Virgule PIC X VALUE ",".
+
+       01 MontantAchat PIC 9(5)V99 COMP.
+       01 Reduction PIC 9(5)V99 COMP VALUE ZERO.
        01 Tmp PIC 9(3)V99 COMP VALUE ZERO.
-       01 MontantFinal PIC 9(3)V99 .
+       01 MontantFinal PIC 9(5)V99.
        01 PourcentageReduction PIC 9(3)V99 VALUE ZERO.
-       
+
+      *> Majoration du taux de reduction selon le palier de fidelite
+      *> du client : Bronze n'apporte rien, Argent et Or bonifient le
+      *> pourcentage de reduction deja acquis sur le montant.
+       01 CodeFidelite PIC X VALUE "B".
+           88 Fidelite-Bronze VALUE "B".
+           88 Fidelite-Argent VALUE "A".
+           88 Fidelite-Or VALUE "O".
+       01 MajorationFidelite PIC 9(3)V99 VALUE ZERO.
+
+      *> Fichier client : le palier de fidelite est desormais attache
+      *> a un identifiant client persistant, plutot que resaisi a
+      *> chaque achat.
+       01 TableClients.
+           02 Client OCCURS 1 TO 200 TIMES DEPENDING ON NombreClients
+                                     INDEXED BY IdxClient.
+               03 IdClient PIC 9(5).
+               03 TierClient PIC X.
+       01 NombreClients PIC 9(3) VALUE ZERO.
+       01 IdClientSaisi PIC 9(5) VALUE ZERO.
+       01 ClientTrouve PIC X VALUE "N".
+           88 Client-Trouve VALUE "O".
+
+       01 TauxTVA PIC 9(2)V99 VALUE 20.00.
+       01 MontantTVA PIC 9(5)V99 VALUE ZERO.
+       01 MontantTTC PIC 9(5)V99 VALUE ZERO.
+
+      *> Champs d'echange avec le sous-programme partage de calcul de
+      *> montant (SubProgram), utilise ici pour la TVA.
+       01 CALC-Montant PIC S9(7)V99 VALUE ZERO.
+       01 CALC-Taux PIC 9(3)V99 VALUE ZERO.
+       01 CALC-MontantCalcule PIC S9(7)V99 VALUE ZERO.
+       01 CALC-Statut PIC XX VALUE SPACES.
+
+       01 ModeSaisi PIC X VALUE SPACE.
+           88 Mode-Interactif VALUE "I".
+           88 Mode-Lot VALUE "L".
 
 
        PROCEDURE DIVISION.
        TRAITEMENT.
+           PERFORM CHARGER-CLIENTS.
+           OPEN EXTEND recus.
+           IF ws-file-status = '35'
+               CLOSE recus
+               OPEN OUTPUT recus
+           END-IF.
+           DISPLAY "Mode de traitement : (I)nteractif ou (L)ot ? ".
+           ACCEPT ModeSaisi.
+           IF Mode-Lot
+               PERFORM TRAITEMENT-LOT
+           ELSE
+               PERFORM TRAITEMENT-INTERACTIF
+           END-IF.
+           CLOSE recus.
+           PERFORM SAUVEGARDER-CLIENTS.
+           STOP RUN.
+
+       CHARGER-CLIENTS.
+           MOVE ZERO TO NombreClients.
+           OPEN INPUT clients.
+           IF ws-file-status = '35'
+               CLOSE clients
+           ELSE
+               PERFORM UNTIL ws-file-status = '10'
+                   READ clients
+                       AT END
+                           MOVE '10' TO ws-file-status
+                       NOT AT END
+                           ADD 1 TO NombreClients
+                           MOVE CL-IdClient TO IdClient(NombreClients)
+                           MOVE CL-CodeFidelite
+                                TO TierClient(NombreClients)
+                   END-READ
+               END-PERFORM
+               CLOSE clients
+           END-IF.
+
+       SAUVEGARDER-CLIENTS.
+           OPEN OUTPUT clients.
+           PERFORM VARYING IdxClient FROM 1 BY 1
+                   UNTIL IdxClient > NombreClients
+               MOVE IdClient(IdxClient) TO CL-IdClient
+               MOVE TierClient(IdxClient) TO CL-CodeFidelite
+               MOVE SEP-Virgule TO CL-Sep
+               WRITE client-enregistrement
+           END-PERFORM.
+           CLOSE clients.
+
+       RECHERCHER-CLIENT.
+      *> Recherche l'identifiant client dans la table chargee depuis
+      *> le fichier clients ; positionne Client-Trouve et, si trouve,
+      *> reprend son palier de fidelite enregistre.
+           MOVE "N" TO ClientTrouve.
+           PERFORM VARYING IdxClient FROM 1 BY 1
+                   UNTIL IdxClient > NombreClients
+               IF IdClient(IdxClient) = IdClientSaisi
+                   MOVE "O" TO ClientTrouve
+                   MOVE TierClient(IdxClient) TO CodeFidelite
+               END-IF
+           END-PERFORM.
+
+       ENREGISTRER-NOUVEAU-CLIENT.
+           IF NombreClients < 200
+               ADD 1 TO NombreClients
+               MOVE IdClientSaisi TO IdClient(NombreClients)
+               MOVE CodeFidelite TO TierClient(NombreClients)
+           ELSE
+               DISPLAY "Table des clients pleine, palier non ",
+                       "enregistre pour ce client."
+           END-IF.
+
+       TRAITEMENT-INTERACTIF.
+           DISPLAY "Identifiant client : ".
+           ACCEPT IdClientSaisi.
+           PERFORM RECHERCHER-CLIENT.
+           IF Client-Trouve
+               DISPLAY "Client connu, palier de fidelite : ",
+                       CodeFidelite
+           ELSE
+               DISPLAY "Nouveau client. Palier de fidelite - ",
+                       "(B)ronze, (A)rgent, (O)r : "
+               ACCEPT CodeFidelite
+               PERFORM ENREGISTRER-NOUVEAU-CLIENT
+           END-IF.
            DISPLAY "Entrez le montant total de votre achat : ".
            ACCEPT MontantAchat.
+           PERFORM CALCULER-REDUCTION.
+           PERFORM AFFICHER-RESULTAT.
+           PERFORM ENREGISTRER-RECU.
 
-      *>    IF MontantAchat < 100 THEN
-      *>        DISPLAY "Aucune réduction"
-      *>        CONTINUE (autre option)
-      *>    ELSE IF MontantAchat < 500 AND MontantAchat > 100
-      *>        MOVE 5 TO PourcentageReduction
-      *>    ELSE
-      *>        MOVE 10 TO PourcentageReduction 
+       TRAITEMENT-LOT.
+      *> Rejoue chaque ligne du fichier achats_lot (identifiant client
+      *> et montant separes par une virgule) comme si elle avait ete
+      *> saisie au clavier, et journalise chaque recu. Le palier de
+      *> fidelite vient du fichier clients ; un identifiant inconnu
+      *> est enregistre au palier Bronze par defaut.
+           OPEN INPUT achats-lot.
+           IF ws-file-status = '35'
+               DISPLAY "Fichier achats_lot introuvable."
+           ELSE
+               PERFORM UNTIL ws-file-status = '10'
+                   READ achats-lot
+                       AT END
+                           MOVE '10' TO ws-file-status
+                       NOT AT END
+                           MOVE AL-IdClient TO IdClientSaisi
+                           MOVE AL-Montant TO MontantAchat
+                           PERFORM RECHERCHER-CLIENT
+                           IF NOT Client-Trouve
+                               MOVE "B" TO CodeFidelite
+                               DISPLAY "Client ", IdClientSaisi,
+                                       " inconnu, palier Bronze ",
+                                       "applique par defaut."
+                               PERFORM ENREGISTRER-NOUVEAU-CLIENT
+                           END-IF
+                           PERFORM CALCULER-REDUCTION
+                           PERFORM AFFICHER-RESULTAT
+                           PERFORM ENREGISTRER-RECU
+                   END-READ
+               END-PERFORM
+               CLOSE achats-lot
+           END-IF.
 
-           IF MontantAchat > 500 THEN 
+       CALCULER-REDUCTION.
+      *> Trois paliers de reduction selon le montant, puis une
+      *> majoration additionnelle selon le palier de fidelite du
+      *> client, avant d'en deduire la TVA sur le montant net.
+           MOVE ZERO TO PourcentageReduction.
+           IF MontantAchat >= 2000
+               MOVE 15 TO PourcentageReduction
+           ELSE IF MontantAchat >= 500
                MOVE 10 TO PourcentageReduction
-           ELSE IF MontantAchat >= 100 THEN
+           ELSE IF MontantAchat >= 100
                MOVE 5 TO PourcentageReduction
            END-IF.
 
+           EVALUATE TRUE
+               WHEN Fidelite-Or
+                   MOVE 5 TO MajorationFidelite
+               WHEN Fidelite-Argent
+                   MOVE 2 TO MajorationFidelite
+               WHEN OTHER
+                   MOVE ZERO TO MajorationFidelite
+           END-EVALUATE.
+           ADD MajorationFidelite TO PourcentageReduction.
 
-           COMPUTE Reduction = MontantAchat * (PourcentageReduction / 100).
-           DISPLAY "Reduction : ", Reduction
-           COMPUTE MontantFinal =  MontantAchat - Reduction.
+           COMPUTE Reduction ROUNDED =
+                   MontantAchat * (PourcentageReduction / 100).
+           COMPUTE MontantFinal ROUNDED = MontantAchat - Reduction.
+           MOVE MontantFinal TO CALC-Montant.
+           MOVE TauxTVA TO CALC-Taux.
+           CALL 'SubProgram' USING CALC-Montant, CALC-Taux,
+                   CALC-MontantCalcule, CALC-Statut.
+           IF CALC-Statut = '00'
+               MOVE CALC-MontantCalcule TO MontantTVA
+           ELSE
+               DISPLAY "Taux de TVA invalide, TVA non calculee."
+               MOVE ZERO TO MontantTVA
+           END-IF.
+           COMPUTE MontantTTC ROUNDED = MontantFinal + MontantTVA.
 
+       AFFICHER-RESULTAT.
+           DISPLAY "Reduction appliquee : ", PourcentageReduction, "%".
+           DISPLAY "Montant de la reduction : ", Reduction.
+           DISPLAY "Montant apres reduction (HT) : ", MontantFinal.
+           DISPLAY "TVA (", TauxTVA, "%) : ", MontantTVA.
+           DISPLAY "Montant total TTC : ", MontantTTC.
 
-           DISPLAY "Réduction appliquée : ", PourcentageReduction, "%". 
-           DISPLAY "Montant de la réduction : ", Reduction.
-           DISPLAY "Montant après réduction : ", MontantFinal.
-           STOP RUN.  
+       ENREGISTRER-RECU.
+           ACCEPT RC-Date FROM DATE YYYYMMDD.
+           ACCEPT RC-Heure FROM TIME.
+           MOVE IdClientSaisi TO RC-IdClient.
+           MOVE MontantAchat TO RC-Montant.
+           MOVE CodeFidelite TO RC-CodeFidelite.
+           MOVE PourcentageReduction TO RC-PourcentageReduction.
+           MOVE Reduction TO RC-Reduction.
+           MOVE MontantFinal TO RC-MontantFinal.
+           MOVE MontantTVA TO RC-MontantTVA.
+           MOVE MontantTTC TO RC-MontantTTC.
+           MOVE SEP-Virgule TO RC-Sep0.
+           MOVE SEP-Virgule TO RC-Sep1.
+           MOVE SEP-Virgule TO RC-Sep2.
+           MOVE SEP-Virgule TO RC-Sep3.
+           MOVE SEP-Virgule TO RC-Sep4.
+           MOVE SEP-Virgule TO RC-Sep5.
+           MOVE SEP-Virgule TO RC-Sep6.
+           MOVE SEP-Virgule TO RC-Sep7.
+           MOVE SEP-Virgule TO RC-Sep8.
+           WRITE recu-enregistrement.
