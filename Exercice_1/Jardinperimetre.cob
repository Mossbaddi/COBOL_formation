@@ -1,19 +1,229 @@
-       IDENTIFICATION DIVISION.
+IDENTIFICATION DIVISION.
 PROGRAM-ID. CalculPerimetre.
+
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT plots-lot ASSIGN TO 'plots_lot'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-file-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD plots-lot.
+01 plot-lot-enregistrement.
+    05 PL-Unite PIC X.
+    05 PL-Sep1 PIC X VALUE ",".
+    05 PL-Longueur PIC 9(4)V99.
+    05 PL-Sep2 PIC X VALUE ",".
+    05 PL-Largeur PIC 9(4)V99.
+    05 PL-Sep3 PIC X VALUE ",".
+    05 PL-CoutParUnite PIC 9(3)V99.
+
 WORKING-STORAGE SECTION.
-       01 Longueur PIC 9(3).
-       01 Largeur PIC 9(3).
-       01 chaine PIC X(10).
-       01 Perimetre PIC 9(4).
+01 ws-file-status PIC XX.
+
+01 ModeSaisi PIC X VALUE SPACE.
+    88 Mode-Interactif VALUE "I".
+    88 Mode-Lot VALUE "L".
+
+01 UniteMesure PIC X VALUE "M".
+    88 Unite-Metrique VALUE "M".
+    88 Unite-Imperiale VALUE "P".
+01 LibelleUnite PIC X(6) VALUE "metres".
+
+01 TypeForme PIC X VALUE "R".
+    88 Forme-Rectangle VALUE "R".
+    88 Forme-Irreguliere VALUE "I".
+
+01 Longueur PIC 9(4)V99 VALUE ZERO.
+01 Largeur PIC 9(4)V99 VALUE ZERO.
+
+01 NombreCotes PIC 9(2) VALUE ZERO.
+01 NumeroCoteAffiche PIC 99 VALUE ZERO.
+01 Cotes.
+    02 Cote PIC 9(4)V99 OCCURS 1 TO 20 TIMES
+                         DEPENDING ON NombreCotes
+                         INDEXED BY IdxCote.
+
+01 Perimetre PIC 9(5)V99 VALUE ZERO.
+01 Surface PIC 9(7)V99 VALUE ZERO.
+01 SurfaceDisponible PIC X VALUE "N".
+    88 Surface-Disponible VALUE "O".
+
+01 CoutParUnite PIC 9(3)V99 VALUE ZERO.
+01 CoutClotureEstime PIC 9(7)V99 VALUE ZERO.
+
+01 DimensionsValides PIC X VALUE "N".
+    88 Dimensions-Valides VALUE "O".
+
+01 FacteurMetresVersPieds PIC 9V9(5) VALUE 3.28084.
+01 FacteurPiedsVersMetres PIC 9V9(5) VALUE 0.3048.
+01 PerimetreAutreUnite PIC 9(5)V99 VALUE ZERO.
+01 LibelleAutreUnite PIC X(6) VALUE SPACES.
+
 
 PROCEDURE DIVISION.
-       DISPLAY "Entrez la longueur du jardin en metres: ".
-       ACCEPT Longueur.
-       DISPLAY "Entrez la largeur du jardin en metres: ".
-       ACCEPT Largeur.
+TRAITEMENT.
+    DISPLAY "Mode de traitement : (I)nteractif ou (L)ot ? ".
+    ACCEPT ModeSaisi.
+    IF Mode-Lot
+        PERFORM TRAITEMENT-LOT
+    ELSE
+        PERFORM TRAITEMENT-INTERACTIF
+    END-IF.
+    STOP RUN.
+
+TRAITEMENT-INTERACTIF.
+    PERFORM CHOISIR-UNITE.
+    PERFORM CHOISIR-FORME.
+    IF Forme-Rectangle
+        MOVE "N" TO DimensionsValides
+        PERFORM UNTIL Dimensions-Valides
+            PERFORM SAISIR-RECTANGLE
+            PERFORM VALIDER-RECTANGLE
+            IF NOT Dimensions-Valides
+                DISPLAY "Dimensions invalides : la longueur et la largeur ",
+                        "doivent etre superieures a zero."
+            END-IF
+        END-PERFORM
+        PERFORM CALCULER-RECTANGLE
+        PERFORM AFFICHER-RESULTAT
+    ELSE
+        MOVE "N" TO DimensionsValides
+        PERFORM UNTIL Dimensions-Valides
+            PERFORM SAISIR-IRREGULIER
+            PERFORM VALIDER-IRREGULIER
+            IF NOT Dimensions-Valides
+                DISPLAY "Dimensions invalides : il faut au moins 3 cotes, ",
+                        "chacun superieur a zero."
+            END-IF
+        END-PERFORM
+        PERFORM CALCULER-IRREGULIER
+        PERFORM AFFICHER-RESULTAT
+    END-IF.
+
+TRAITEMENT-LOT.
+   *> Le mode lot ne traite que des parcelles rectangulaires : une
+   *> ligne par parcelle (unite, longueur, largeur, cout par unite de
+   *> cloture). Les jardins de forme irreguliere restent du ressort
+   *> de la saisie interactive, faute d'un format de ligne pratique
+   *> pour un nombre variable de cotes.
+    OPEN INPUT plots-lot.
+    IF ws-file-status = '35'
+        DISPLAY "Fichier plots_lot introuvable."
+    ELSE
+        MOVE "R" TO TypeForme
+        PERFORM UNTIL ws-file-status = '10'
+            READ plots-lot
+                AT END
+                    MOVE '10' TO ws-file-status
+                NOT AT END
+                    MOVE PL-Unite TO UniteMesure
+                    IF Unite-Imperiale
+                        MOVE "pieds " TO LibelleUnite
+                    ELSE
+                        MOVE "metres" TO LibelleUnite
+                    END-IF
+                    MOVE PL-Longueur TO Longueur
+                    MOVE PL-Largeur TO Largeur
+                    MOVE PL-CoutParUnite TO CoutParUnite
+                    PERFORM VALIDER-RECTANGLE
+                    IF Dimensions-Valides
+                        PERFORM CALCULER-RECTANGLE
+                        PERFORM AFFICHER-RESULTAT
+                    ELSE
+                        DISPLAY "Parcelle ignoree : dimensions invalides."
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE plots-lot
+    END-IF.
+
+CHOISIR-UNITE.
+    DISPLAY "Unite de mesure : (M)etrique ou (P)ieds ? ".
+    ACCEPT UniteMesure.
+    IF Unite-Imperiale
+        MOVE "pieds " TO LibelleUnite
+    ELSE
+        MOVE "metres" TO LibelleUnite
+    END-IF.
+
+CHOISIR-FORME.
+    DISPLAY "Forme du jardin : (R)ectangulaire ou (I)rreguliere ? ".
+    ACCEPT TypeForme.
+
+SAISIR-RECTANGLE.
+    DISPLAY "Entrez la longueur du jardin en ", LibelleUnite, " : ".
+    ACCEPT Longueur.
+    DISPLAY "Entrez la largeur du jardin en ", LibelleUnite, " : ".
+    ACCEPT Largeur.
+    DISPLAY "Cout de cloture par ", LibelleUnite, " : ".
+    ACCEPT CoutParUnite.
+
+VALIDER-RECTANGLE.
+    MOVE "N" TO DimensionsValides.
+    IF Longueur > 0 AND Largeur > 0
+        MOVE "O" TO DimensionsValides
+    END-IF.
+
+CALCULER-RECTANGLE.
+    COMPUTE Perimetre = 2 * (Longueur + Largeur).
+    COMPUTE Surface ROUNDED = Longueur * Largeur.
+    MOVE "O" TO SurfaceDisponible.
+    COMPUTE CoutClotureEstime ROUNDED = Perimetre * CoutParUnite.
+
+SAISIR-IRREGULIER.
+    DISPLAY "Nombre de cotes du jardin (3 a 20) : ".
+    ACCEPT NombreCotes.
+    IF NombreCotes > 20
+        MOVE 20 TO NombreCotes
+    END-IF.
+    PERFORM VARYING IdxCote FROM 1 BY 1 UNTIL IdxCote > NombreCotes
+        MOVE IdxCote TO NumeroCoteAffiche
+        DISPLAY "Longueur du cote ", NumeroCoteAffiche,
+                " en ", LibelleUnite, " : "
+        ACCEPT Cote(IdxCote)
+    END-PERFORM.
+    DISPLAY "Cout de cloture par ", LibelleUnite, " : ".
+    ACCEPT CoutParUnite.
+
+VALIDER-IRREGULIER.
+    MOVE "O" TO DimensionsValides.
+    IF NombreCotes < 3
+        MOVE "N" TO DimensionsValides
+    ELSE
+        PERFORM VARYING IdxCote FROM 1 BY 1 UNTIL IdxCote > NombreCotes
+            IF Cote(IdxCote) = ZERO
+                MOVE "N" TO DimensionsValides
+            END-IF
+        END-PERFORM
+    END-IF.
 
-       COMPUTE Perimetre = 2 * (Longueur + Largeur).
+CALCULER-IRREGULIER.
+    MOVE ZERO TO Perimetre.
+    MOVE "N" TO SurfaceDisponible.
+    PERFORM VARYING IdxCote FROM 1 BY 1 UNTIL IdxCote > NombreCotes
+        ADD Cote(IdxCote) TO Perimetre
+    END-PERFORM.
+    COMPUTE CoutClotureEstime ROUNDED = Perimetre * CoutParUnite.
 
-       DISPLAY "Le périmètre du jardin est de ", Perimetre"mètres." .
+AFFICHER-RESULTAT.
+    IF Unite-Metrique
+        COMPUTE PerimetreAutreUnite ROUNDED =
+                Perimetre * FacteurMetresVersPieds
+        MOVE "pieds " TO LibelleAutreUnite
+    ELSE
+        COMPUTE PerimetreAutreUnite ROUNDED =
+                Perimetre * FacteurPiedsVersMetres
+        MOVE "metres" TO LibelleAutreUnite
+    END-IF.
+    DISPLAY "Le perimetre du jardin est de ", Perimetre, " ", LibelleUnite,
+            " (", PerimetreAutreUnite, " ", LibelleAutreUnite, ")".
+    IF Surface-Disponible
+        DISPLAY "La surface du jardin est de ", Surface,
+                " ", LibelleUnite, " carres"
+    ELSE
+        DISPLAY "Surface non disponible pour une forme irreguliere."
+    END-IF.
+    DISPLAY "Cout de cloture estime : ", CoutClotureEstime.
