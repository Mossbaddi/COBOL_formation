@@ -1,60 +1,175 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Exempleevaluate.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT historique-jours ASSIGN TO 'historique_jours'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+           SELECT planning-fichier ASSIGN TO 'planning'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD historique-jours.
+       01 historique-jours-enregistrement.
+           05 HJ-Date PIC 9(8).
+           05 HJ-Sep1 PIC X.
+           05 HJ-Heure PIC 9(8).
+           05 HJ-Sep2 PIC X.
+           05 HJ-JourChoisi PIC 9.
+
+       FD planning-fichier.
+       01 planning-enregistrement.
+           05 PL-JourNum PIC 9.
+           05 PL-Sep PIC X.
+           05 PL-Tache PIC X(40).
+
        WORKING-STORAGE SECTION.
+       01 ws-file-status PIC XX.
+      *> Une VALUE posee directement sur un champ de FD empeche
+      *> l'ecriture sur cette plateforme (statut fichier '71'), d'ou
+      *> l'initialisation du separateur ci-dessous avant chaque WRITE.
+       01 SEP-Virgule PIC X VALUE ",".
+
        01 choix PIC 9(2).
 
+       01 NomsJoursValeurs.
+           02 FILLER PIC X(9) VALUE "Lundi".
+           02 FILLER PIC X(9) VALUE "Mardi".
+           02 FILLER PIC X(9) VALUE "Mercredi".
+           02 FILLER PIC X(9) VALUE "Jeudi".
+           02 FILLER PIC X(9) VALUE "Vendredi".
+           02 FILLER PIC X(9) VALUE "Samedi".
+           02 FILLER PIC X(9) VALUE "Dimanche".
+       01 NomsJours REDEFINES NomsJoursValeurs.
+           02 NomJour PIC X(9) OCCURS 7 TIMES.
+
+      *> La tache ou le poste planifie pour chaque jour de la semaine ;
+      *> vide tant que l'utilisateur n'a rien saisi pour ce jour.
+       01 Taches.
+           02 Tache PIC X(40) OCCURS 7 TIMES INDEXED BY IdxTache.
+
+       01 JourCourantNum PIC 9 VALUE ZERO.
+       01 NumeroJourAffiche PIC 9 VALUE ZERO.
+       01 NouvelleTache PIC X(40) VALUE SPACES.
+
+       01 NombreConsultations PIC 9(3) VALUE ZERO.
+       01 ComptesParJour.
+           02 CompteJour PIC 9(3) VALUE ZERO OCCURS 7 TIMES
+                                   INDEXED BY IdxCompte.
+
+
        PROCEDURE DIVISION.
-       MYMENU.
+       DEBUTER-PROGRAMME.
+           PERFORM CHARGER-PLANNING.
+           PERFORM MYMENU.
+
+       CHARGER-PLANNING.
+      *> Recharge la tache planifiee de chaque jour depuis le fichier
+      *> planning, faute de quoi toute modification serait perdue au
+      *> prochain GOBACK.
+           OPEN INPUT planning-fichier.
+           IF ws-file-status = '35'
+               CLOSE planning-fichier
+           ELSE
+               PERFORM UNTIL ws-file-status = '10'
+                   READ planning-fichier
+                       AT END
+                           MOVE '10' TO ws-file-status
+                       NOT AT END
+                           SET IdxTache TO PL-JourNum
+                           MOVE PL-Tache TO Tache(IdxTache)
+                   END-READ
+               END-PERFORM
+               CLOSE planning-fichier
+           END-IF.
 
-           DISPLAY "Entrez un chiffre de 1 Ã  7, et vous afficherez le jour correspondant. entre 8 pour quitter."
+       SAUVEGARDER-PLANNING.
+           OPEN OUTPUT planning-fichier.
+           PERFORM VARYING IdxTache FROM 1 BY 1 UNTIL IdxTache > 7
+               SET NumeroJourAffiche TO IdxTache
+               MOVE NumeroJourAffiche TO PL-JourNum
+               MOVE Tache(IdxTache) TO PL-Tache
+               MOVE SEP-Virgule TO PL-Sep
+               WRITE planning-enregistrement
+           END-PERFORM.
+           CLOSE planning-fichier.
+
+       MYMENU.
+           ACCEPT JourCourantNum FROM DAY-OF-WEEK.
+           DISPLAY "===== PLANIFICATEUR DE TACHES DE LA SEMAINE =====".
+           PERFORM VARYING IdxTache FROM 1 BY 1 UNTIL IdxTache > 7
+               PERFORM AFFICHER-UN-JOUR
+           END-PERFORM.
+           DISPLAY "Entrez un chiffre de 1 a 7 pour consulter ou ",
+                   "modifier la tache d'un jour, 8 pour quitter.".
            ACCEPT choix
-           EVALUATE choix 
-               WHEN 1 
-                   PERFORM AFFICHERLUNDI
-               WHEN 2 
-                   PERFORM AFFICHERMARDI
-               WHEN 3 
-                   PERFORM AFFICHERMERCREDI
-               WHEN 4 
-                   PERFORM AFFICHERJEUDI
-               WHEN 5 
-                   PERFORM AFFICHERVENDREDI
-               WHEN 6 
-                   PERFORM AFFICHERSAMEDI
-               WHEN 7
-                   PERFORM AFFICHERDIMANCHE 
-               WHEN 8 
+           EVALUATE choix
+               WHEN 1 THRU 7
+                   PERFORM ENREGISTRER-CONSULTATION
+                   PERFORM AFFICHER-ET-MODIFIER-JOUR
+               WHEN 8
+                   PERFORM SAUVEGARDER-PLANNING
+                   PERFORM AFFICHER-RESUME-SESSION
                    GOBACK
                WHEN OTHER
                    DISPLAY "choix non valide"
-            END-EVALUATE.
+           END-EVALUATE.
            PERFORM MYMENU.
-           
-           
-           AFFICHERLUNDI.
-               DISPLAY "Lundi".
-               PERFORM MYMENU.
-           AFFICHERMARDI.
-               DISPLAY "Mardi".
-               PERFORM MYMENU.
-           AFFICHERMERCREDI.
-               DISPLAY "Mercredi".
-               PERFORM MYMENU.
-           AFFICHERJEUDI.
-               DISPLAY "Jeudi".
-               PERFORM MYMENU.
-           AFFICHERVENDREDI.
-               DISPLAY "Vendredi".
-               PERFORM MYMENU.
-           AFFICHERSAMEDI.
-               DISPLAY "Samedi".
-               PERFORM MYMENU.
-           AFFICHERDIMANCHE.
-               DISPLAY "Dimanche".
-               PERFORM MYMENU.
-       
-           
-      
-                                                                                                    
\ No newline at end of file
+
+       AFFICHER-UN-JOUR.
+      *> Met en evidence le jour courant (renvoye par DAY-OF-WEEK,
+      *> 1=Lundi a 7=Dimanche) dans la liste des jours affiches.
+           SET NumeroJourAffiche TO IdxTache.
+           IF IdxTache = JourCourantNum
+               DISPLAY "  ", NumeroJourAffiche, ". ", NomJour(IdxTache),
+                       " *** AUJOURD'HUI *** - ", Tache(IdxTache)
+           ELSE
+               DISPLAY "  ", NumeroJourAffiche, ". ", NomJour(IdxTache),
+                       " - ", Tache(IdxTache)
+           END-IF.
+
+       ENREGISTRER-CONSULTATION.
+      *> Journalise chaque jour consulte, avec date et heure, pour
+      *> garder un historique d'utilisation du planificateur.
+           ADD 1 TO NombreConsultations.
+           SET IdxCompte TO choix.
+           ADD 1 TO CompteJour(IdxCompte).
+           ACCEPT HJ-Date FROM DATE YYYYMMDD.
+           ACCEPT HJ-Heure FROM TIME.
+           MOVE choix TO HJ-JourChoisi.
+           MOVE SEP-Virgule TO HJ-Sep1.
+           MOVE SEP-Virgule TO HJ-Sep2.
+           OPEN EXTEND historique-jours.
+           IF ws-file-status = '35'
+               CLOSE historique-jours
+               OPEN OUTPUT historique-jours
+           END-IF.
+           WRITE historique-jours-enregistrement.
+           CLOSE historique-jours.
+
+       AFFICHER-ET-MODIFIER-JOUR.
+           SET IdxTache TO choix.
+           DISPLAY NomJour(IdxTache), " : ", Tache(IdxTache).
+           DISPLAY "Nouvelle tache pour ce jour (vide pour ne pas ",
+                   "changer) : ".
+           MOVE SPACES TO NouvelleTache.
+           ACCEPT NouvelleTache.
+           IF NouvelleTache NOT = SPACES
+               MOVE NouvelleTache TO Tache(IdxTache)
+               PERFORM SAUVEGARDER-PLANNING
+           END-IF.
+
+       AFFICHER-RESUME-SESSION.
+           DISPLAY "===== RESUME DE LA SESSION =====".
+           DISPLAY "Nombre de consultations : ", NombreConsultations.
+           PERFORM VARYING IdxTache FROM 1 BY 1 UNTIL IdxTache > 7
+               IF CompteJour(IdxTache) > 0
+                   DISPLAY "  ", NomJour(IdxTache), " : ",
+                           CompteJour(IdxTache), " fois"
+               END-IF
+           END-PERFORM.
