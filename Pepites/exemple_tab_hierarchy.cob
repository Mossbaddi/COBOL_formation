@@ -1,25 +1,215 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. exemple-variables.
+
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT produits-fichier ASSIGN TO 'produits'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-file-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD produits-fichier.
+01 produit-enregistrement.
+    05 PF-Nom PIC X(10).
+    05 PF-Sep1 PIC X.
+    05 PF-Quantite PIC 9(3).
+    05 PF-Sep2 PIC X.
+    05 PF-PrixUnitaire PIC 9(5)V99.
+    05 PF-Sep3 PIC X.
+    05 PF-SeuilReappro PIC 9(3).
+
 WORKING-STORAGE SECTION.
-           
-       01 Produits. 
-           02 Produit OCCURS 2 TIMES INDEXED BY Idx.
-               03 Nom-Produit PIC X(10).
-               03 Quantite PIC 9(3).
+01 ws-file-status PIC XX.
+   *> Une VALUE posee directement sur un champ de FD empeche
+   *> l'ecriture sur cette plateforme (statut fichier '71'), d'ou
+   *> l'initialisation du separateur ci-dessous avant chaque WRITE.
+01 SEP-Virgule PIC X VALUE ",".
+
+01 Produits.
+    02 Produit OCCURS 1 TO 50 TIMES DEPENDING ON NombreProduits
+                                     INDEXED BY Idx.
+        03 Nom-Produit PIC X(10).
+        03 Quantite PIC 9(3).
+        03 Prix-Unitaire PIC 9(5)V99.
+        03 SeuilReappro PIC 9(3).
+01 NombreProduits PIC 9(3) VALUE ZERO.
 
+01 ValeurProduit PIC 9(8)V99 VALUE ZERO.
+01 ValeurTotaleInventaire PIC 9(9)V99 VALUE ZERO.
+
+01 ChoixMenu PIC 9 VALUE ZERO.
+01 NomProduitChoisi PIC X(10) VALUE SPACES.
+01 ProduitTrouve PIC X VALUE "N".
+    88 Produit-Trouve VALUE "O".
+01 IdxProduitTrouve PIC 9(3) VALUE ZERO.
+01 QuantiteAjustement PIC 9(3) VALUE ZERO.
+01 SensAjustement PIC X VALUE SPACE.
+    88 Ajustement-Entree VALUE "E".
+    88 Ajustement-Sortie VALUE "S".
+01 NumeroProduitAffiche PIC 9(3) VALUE ZERO.
 
 
 PROCEDURE DIVISION.
-      MOVE "banane" TO Nom-Produit OF Produit (1).
-      MOVE 20 TO Quantite OF Produit (1).
+DEBUTER-PROGRAMME.
+    PERFORM CHARGER-PRODUITS.
+    IF NombreProduits = ZERO
+        PERFORM INITIALISATION
+    END-IF.
+    PERFORM MENU-PRINCIPAL.
+    STOP RUN.
+
+CHARGER-PRODUITS.
+    MOVE ZERO TO NombreProduits.
+    OPEN INPUT produits-fichier.
+    IF ws-file-status = '35'
+        CLOSE produits-fichier
+    ELSE
+        PERFORM UNTIL ws-file-status = '10'
+            READ produits-fichier
+                AT END
+                    MOVE '10' TO ws-file-status
+                NOT AT END
+                    ADD 1 TO NombreProduits
+                    MOVE PF-Nom TO Nom-Produit(NombreProduits)
+                    MOVE PF-Quantite TO Quantite(NombreProduits)
+                    MOVE PF-PrixUnitaire TO Prix-Unitaire(NombreProduits)
+                    MOVE PF-SeuilReappro TO SeuilReappro(NombreProduits)
+            END-READ
+        END-PERFORM
+        CLOSE produits-fichier
+    END-IF.
+
+INITIALISATION.
+    MOVE "banane" TO Nom-Produit(1).
+    MOVE 20 TO Quantite(1).
+    MOVE 0.50 TO Prix-Unitaire(1).
+    MOVE 10 TO SeuilReappro(1).
+
+    MOVE "pomme" TO Nom-Produit(2).
+    MOVE 33 TO Quantite(2).
+    MOVE 0.30 TO Prix-Unitaire(2).
+    MOVE 15 TO SeuilReappro(2).
+
+    MOVE 2 TO NombreProduits.
+
+SAUVEGARDER-PRODUITS.
+    OPEN OUTPUT produits-fichier.
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreProduits
+        MOVE Nom-Produit(Idx) TO PF-Nom
+        MOVE Quantite(Idx) TO PF-Quantite
+        MOVE Prix-Unitaire(Idx) TO PF-PrixUnitaire
+        MOVE SeuilReappro(Idx) TO PF-SeuilReappro
+        MOVE SEP-Virgule TO PF-Sep1
+        MOVE SEP-Virgule TO PF-Sep2
+        MOVE SEP-Virgule TO PF-Sep3
+        WRITE produit-enregistrement
+    END-PERFORM.
+    CLOSE produits-fichier.
+
+MENU-PRINCIPAL.
+    DISPLAY "===== GESTION DES STOCKS =====".
+    DISPLAY "1. Afficher les produits".
+    DISPLAY "2. Ajouter un produit".
+    DISPLAY "3. Ajuster le stock d'un produit (entree/sortie)".
+    DISPLAY "4. Alertes de reapprovisionnement".
+    DISPLAY "5. Valeur totale de l'inventaire".
+    DISPLAY "6. Quitter".
+    ACCEPT ChoixMenu.
+    EVALUATE ChoixMenu
+        WHEN 1
+            PERFORM AFFICHER-PRODUITS
+        WHEN 2
+            PERFORM AJOUTER-PRODUIT
+        WHEN 3
+            PERFORM AJUSTER-STOCK
+        WHEN 4
+            PERFORM ALERTES-REAPPRO
+        WHEN 5
+            PERFORM RAPPORT-VALEUR-INVENTAIRE
+        WHEN 6
+            PERFORM SAUVEGARDER-PRODUITS
+            DISPLAY "Inventaire sauvegarde. Au revoir."
+            GOBACK
+        WHEN OTHER
+            DISPLAY "Choix invalide."
+    END-EVALUATE.
+    PERFORM MENU-PRINCIPAL.
+
+AFFICHER-PRODUITS.
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreProduits
+        SET NumeroProduitAffiche TO Idx
+        DISPLAY NumeroProduitAffiche, ". Produit : " Nom-Produit(Idx)
+        DISPLAY "   Quantite : " Quantite(Idx)
+        DISPLAY "   Prix unitaire : " Prix-Unitaire(Idx)
+        DISPLAY "   Seuil de reapprovisionnement : " SeuilReappro(Idx)
+    END-PERFORM.
+
+AJOUTER-PRODUIT.
+    IF NombreProduits >= 50
+        DISPLAY "Table des produits pleine."
+    ELSE
+        ADD 1 TO NombreProduits
+        DISPLAY "Nom du produit : "
+        ACCEPT Nom-Produit(NombreProduits)
+        DISPLAY "Quantite en stock : "
+        ACCEPT Quantite(NombreProduits)
+        DISPLAY "Prix unitaire : "
+        ACCEPT Prix-Unitaire(NombreProduits)
+        DISPLAY "Seuil de reapprovisionnement : "
+        ACCEPT SeuilReappro(NombreProduits)
+    END-IF.
+
+AJUSTER-STOCK.
+    DISPLAY "Nom du produit a ajuster : ".
+    ACCEPT NomProduitChoisi.
+    PERFORM RECHERCHER-PRODUIT
+    IF NOT Produit-Trouve
+        DISPLAY "Produit inconnu."
+    ELSE
+        DISPLAY "Entree ou sortie de stock ? (E/S) : "
+        ACCEPT SensAjustement
+        DISPLAY "Quantite : "
+        ACCEPT QuantiteAjustement
+        IF Ajustement-Entree
+            ADD QuantiteAjustement TO Quantite(IdxProduitTrouve)
+        ELSE
+            IF QuantiteAjustement > Quantite(IdxProduitTrouve)
+                DISPLAY "Sortie refusee : stock insuffisant."
+            ELSE
+                SUBTRACT QuantiteAjustement FROM Quantite(IdxProduitTrouve)
+            END-IF
+        END-IF
+    END-IF.
 
+RECHERCHER-PRODUIT.
+    MOVE "N" TO ProduitTrouve
+    MOVE ZERO TO IdxProduitTrouve
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreProduits
+                                       OR Produit-Trouve
+        IF Nom-Produit(Idx) = NomProduitChoisi
+            MOVE "O" TO ProduitTrouve
+            MOVE Idx TO IdxProduitTrouve
+        END-IF
+    END-PERFORM.
 
-      MOVE "pomme" TO Nom-Produit OF Produit (2).
-      MOVE 33 TO Quantite OF Produit (2).
+ALERTES-REAPPRO.
+    DISPLAY "===== PRODUITS SOUS LE SEUIL DE REAPPRO =====".
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreProduits
+        IF Quantite(Idx) <= SeuilReappro(Idx)
+            DISPLAY Nom-Produit(Idx), " : stock ", Quantite(Idx),
+                    " <= seuil ", SeuilReappro(Idx)
+        END-IF
+    END-PERFORM.
 
-       PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > 2
-           DISPLAY "Produit : " Nom-Produit (Idx)       
-           DISPLAY "Produit : " Quantite (Idx)       
-       END-PERFORM.
+RAPPORT-VALEUR-INVENTAIRE.
+    MOVE ZERO TO ValeurTotaleInventaire.
+    DISPLAY "===== VALEUR DE L'INVENTAIRE =====".
+    PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreProduits
+        COMPUTE ValeurProduit ROUNDED =
+                Quantite(Idx) * Prix-Unitaire(Idx)
+        DISPLAY Nom-Produit(Idx), " : ", ValeurProduit
+        ADD ValeurProduit TO ValeurTotaleInventaire
+    END-PERFORM.
+    DISPLAY "Valeur totale de l'inventaire : ", ValeurTotaleInventaire.
