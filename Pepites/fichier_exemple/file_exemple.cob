@@ -4,35 +4,143 @@ PROGRAM-ID. file-exemple.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-       SELECT monfichier ASSIGN TO 'relative'
-       ORGANIZATION IS RELATIVE.
+    SELECT monfichier ASSIGN TO 'relative'
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS Cle-Employe
+        FILE STATUS IS ws-file-status.
 
 DATA DIVISION.
 FILE SECTION.
 FD monfichier.
-01 Personne.
-      05 nom PIC X(20) VALUE SPACES.
-      05 age PIC 9(2) VALUE ZEROES. 
-01 Profession PIC X(20) VALUE SPACES.
+01 Employe.
+    05 EmployeID PIC 9(4) VALUE ZEROES.
+    05 nom PIC X(20) VALUE SPACES.
+    05 age PIC 9(2) VALUE ZEROES.
+    05 Profession PIC X(20) VALUE SPACES.
 
 WORKING-STORAGE SECTION.
-       
-      
+01 ws-file-status PIC XX.
+01 Cle-Employe PIC 9(4) VALUE ZERO.
+
+01 ChoixMenu PIC 9 VALUE ZERO.
+01 EncoreDesEmployes PIC X VALUE "O".
+    88 Encore-Des-Employes VALUE "O".
+
+01 DernierID PIC 9(4) VALUE ZERO.
 
 
 PROCEDURE DIVISION.
-       OPEN OUTPUT monfichier.
+DEBUTER-PROGRAMME.
+    OPEN I-O monfichier.
+    IF ws-file-status = '35'
+        CLOSE monfichier
+        OPEN OUTPUT monfichier
+        CLOSE monfichier
+        OPEN I-O monfichier
+    END-IF.
+    PERFORM TROUVER-DERNIER-ID.
+    PERFORM MENU-PRINCIPAL.
+
+FIN-PROGRAMME.
+    CLOSE monfichier.
+    STOP RUN.
+
+TROUVER-DERNIER-ID.
+   *> Parcourt le fichier relatif pour retrouver le plus grand
+   *> identifiant deja attribue, afin de numeroter les nouveaux
+   *> employes a la suite sans collision.
+    MOVE ZERO TO DernierID.
+    MOVE 1 TO Cle-Employe.
+    START monfichier KEY IS NOT LESS THAN Cle-Employe
+        INVALID KEY
+            MOVE '10' TO ws-file-status
+        NOT INVALID KEY
+            MOVE '00' TO ws-file-status
+    END-START.
+    PERFORM UNTIL ws-file-status = '10'
+        READ monfichier NEXT RECORD
+            AT END
+                MOVE '10' TO ws-file-status
+            NOT AT END
+                MOVE EmployeID TO DernierID
+        END-READ
+    END-PERFORM.
 
-       MOVE "Mostapha            40" TO Personne
-       WRITE Personne
-       END-WRITE.
-       MOVE "Developpeur" TO Profession
-       WRITE Profession 
-       END-WRITE.
+MENU-PRINCIPAL.
+    DISPLAY "===== FICHIER DU PERSONNEL =====".
+    DISPLAY "1. Saisir un ou plusieurs employes".
+    DISPLAY "2. Consulter un employe par identifiant".
+    DISPLAY "3. Lister tous les employes".
+    DISPLAY "4. Quitter".
+    ACCEPT ChoixMenu.
+    EVALUATE ChoixMenu
+        WHEN 1
+            PERFORM SAISIR-PLUSIEURS-EMPLOYES
+        WHEN 2
+            PERFORM CONSULTER-EMPLOYE
+        WHEN 3
+            PERFORM LISTER-EMPLOYES
+        WHEN 4
+            PERFORM FIN-PROGRAMME
+        WHEN OTHER
+            DISPLAY "Choix invalide."
+    END-EVALUATE.
+    IF ChoixMenu NOT = 4
+        PERFORM MENU-PRINCIPAL
+    END-IF.
 
-       CLOSE monfichier.
+SAISIR-PLUSIEURS-EMPLOYES.
+    MOVE "O" TO EncoreDesEmployes.
+    PERFORM UNTIL NOT Encore-Des-Employes
+        PERFORM SAISIR-UN-EMPLOYE
+        DISPLAY "Saisir un autre employe ? (O/N) : "
+        ACCEPT EncoreDesEmployes
+    END-PERFORM.
 
+SAISIR-UN-EMPLOYE.
+    ADD 1 TO DernierID.
+    MOVE DernierID TO EmployeID.
+    MOVE DernierID TO Cle-Employe.
+    DISPLAY "Nom de l'employe : "
+    ACCEPT nom.
+    DISPLAY "Age : "
+    ACCEPT age.
+    DISPLAY "Profession : "
+    ACCEPT Profession.
+    WRITE Employe
+        INVALID KEY
+            DISPLAY "Erreur d'enregistrement pour l'employe ", DernierID
+    END-WRITE.
 
+CONSULTER-EMPLOYE.
+    DISPLAY "Identifiant de l'employe : "
+    ACCEPT Cle-Employe.
+    READ monfichier
+        INVALID KEY
+            DISPLAY "Aucun employe avec cet identifiant."
+        NOT INVALID KEY
+            PERFORM AFFICHER-UN-EMPLOYE
+    END-READ.
 
+LISTER-EMPLOYES.
+    DISPLAY "===== LISTE DES EMPLOYES =====".
+    MOVE 1 TO Cle-Employe.
+    START monfichier KEY IS NOT LESS THAN Cle-Employe
+        INVALID KEY
+            MOVE '10' TO ws-file-status
+        NOT INVALID KEY
+            MOVE '00' TO ws-file-status
+    END-START.
+    PERFORM UNTIL ws-file-status = '10'
+        READ monfichier NEXT RECORD
+            AT END
+                MOVE '10' TO ws-file-status
+            NOT AT END
+                PERFORM AFFICHER-UN-EMPLOYE
+        END-READ
+    END-PERFORM.
 
-      
\ No newline at end of file
+AFFICHER-UN-EMPLOYE.
+    DISPLAY "ID : ", EmployeID, " - ", nom,
+            " - ", age, " ans - ", Profession.
