@@ -1,13 +1,28 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SubProgram.
-       
+
+      *> Routine partagee de calcul d'un montant au prorata d'un taux
+      *> (interets, frais, TVA, ...), appelee par MainProgram ainsi
+      *> que par GestionCompteBancaire et CalculReductions. LS-Statut
+      *> renvoie '00' si le calcul a pu etre fait et '90' si le taux
+      *> recu est hors limite.
        DATA DIVISION.
        LINKAGE SECTION.
-       01 LS-MONTANT PIC 9(5).
-
-       PROCEDURE DIVISION USING LS-MONTANT.
-           DISPLAY "SubProgram:  Montant re√ßu par le subprogram :", LS-MONTANT.
-           STOP RUN.
+       01 LS-Montant PIC S9(7)V99.
+       01 LS-Taux PIC 9(3)V99.
+       01 LS-MontantCalcule PIC S9(7)V99.
+       01 LS-Statut PIC XX.
 
+       PROCEDURE DIVISION USING LS-Montant, LS-Taux, LS-MontantCalcule,
+                                 LS-Statut.
+       CALCULER-MONTANT.
+           IF LS-Taux > 100
+               MOVE ZERO TO LS-MontantCalcule
+               MOVE '90' TO LS-Statut
+           ELSE
+               COMPUTE LS-MontantCalcule ROUNDED =
+                       LS-Montant * LS-Taux / 100
+               MOVE '00' TO LS-Statut
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM SubProgram.
