@@ -1,15 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MainProgram.
-       
-       
+
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 Montant PIC 9(5) VALUE 500.
-       
+       01 Montant PIC S9(7)V99 VALUE 500.
+       01 Taux PIC 9(3)V99 VALUE 5.
+       01 MontantCalcule PIC S9(7)V99 VALUE ZERO.
+       01 Statut PIC XX VALUE SPACES.
+
        PROCEDURE DIVISION.
        DISPLAY "Utilisation  du main Program".
        DISPLAY "VAleur passée en paramètre : ", Montant.
-       
-              CALL 'SubProgram' USING Montant.
+
+              CALL 'SubProgram' USING Montant, Taux, MontantCalcule,
+                                       Statut.
+              IF Statut = '00'
+                  DISPLAY "Montant calcule par le subprogram : ",
+                          MontantCalcule
+              ELSE
+                  DISPLAY "SubProgram a renvoye le statut ", Statut
+              END-IF.
               STOP RUN.
-              
\ No newline at end of file
