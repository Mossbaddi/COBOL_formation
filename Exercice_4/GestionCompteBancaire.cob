@@ -5,37 +5,91 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT soldes ASSIGN TO 'solde'
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SR-Numero-Compte
                FILE STATUS IS ws-file-status.
-       
+
            SELECT historique ASSIGN TO 'historique'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS ws-file-status.
 
-       
+           SELECT ordres-permanents ASSIGN TO 'ordres'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-file-status.
+
+
        DATA DIVISION.
        FILE SECTION.
        FD soldes.
        01 soldes-record.
-           05 Soldecompte1 PIC  9(5)V99.
-           05 MYFILLER  PIC X VALUE ":".
-           05 Soldecompte2 PIC  9(5)V99.
-       
+           05 SR-Numero-Compte PIC 9(6).
+           05 MYFILLER  PIC X.
+           05 SR-Solde PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 MYFILLER2 PIC X.
+           05 SR-Limite-Decouvert PIC 9(7)V99.
+
        FD historique.
        01 historique-record.
+           05 H-Sequence PIC 9(8).
+           05 CSV-FILLERS PIC X.
+           05 H-Numero-Compte PIC 9(6).
+           05 CSV-FILLER0 PIC X.
+           05 H-Date PIC 9(8).
+           05 CSV-FILLERD PIC X.
+           05 H-Heure PIC 9(8).
+           05 CSV-FILLERH PIC X.
            05 H-Action PIC X.
-           05 CSV-FILLER PIC X VALUE ",".
-           05 H-Montant PIC 9(5)V99. 
+           05 CSV-FILLER PIC X.
+           05 H-Montant PIC 9(5)V99.
+
+       FD ordres-permanents.
+       01 ordres-permanents-record.
+           05 OP-Numero-Compte-Source PIC 9(6).
+           05 OP-CSV-FILLER1 PIC X.
+           05 OP-Numero-Compte-Destination PIC 9(6).
+           05 OP-CSV-FILLER2 PIC X.
+           05 OP-Montant PIC 9(5)V99.
+           05 OP-CSV-FILLER3 PIC X.
+           05 OP-Jour-Du-Mois PIC 9(2).
 
 
        WORKING-STORAGE SECTION.
        01 ws-file-status PIC XX.
-       01 SoldeCompte PIC 9(5)V99 VALUE 1000.00.
-       01 MontantDepot PIC 9(5)V99. 
+      *> Separateurs de champs poses par programme avant chaque
+      *> ecriture : une VALUE directement sur un champ de FD empeche
+      *> l'ecriture sur cette plateforme (le WRITE echoue avec le
+      *> statut fichier '71'), d'ou l'initialisation ci-dessous.
+       01 SEP-Deux-Points PIC X VALUE ":".
+       01 SEP-Virgule PIC X VALUE ",".
+
+      *> Le fichier des soldes est indexe par numero de compte : plus
+      *> besoin de charger tous les comptes en memoire pour n'en
+      *> ouvrir qu'un seul, l'acces direct par cle suffit.
+       01 NombreComptesTraites PIC 9(3) VALUE ZERO.
+       01 CompteDestinationExiste PIC X VALUE "N".
+           88 Compte-Destination-Existe VALUE "O".
+
+       01 NumeroCompteCourant PIC 9(6) VALUE ZERO.
+       01 NumeroCompteDestination PIC 9(6) VALUE ZERO.
+       01 SoldeCompte PIC S9(7)V99 VALUE ZERO.
+       01 LimiteDecouvert PIC 9(7)V99 VALUE ZERO.
+       01 SoldeDestination PIC S9(7)V99 VALUE ZERO.
+       01 LimiteDecouvertDestination PIC 9(7)V99 VALUE ZERO.
+       01 MontantDepot PIC 9(5)V99.
        01 MontantVirement PIC 9(5)V99.
        01 MontantRetrait PIC 9(5)V99.
-       01 SoldeCompteSecond PIC 9(5)V99 VALUE 500.00.
        01 Choix PIC 9 VALUE ZERO.
+       01 ChoixSaisi PIC X VALUE SPACE.
+       01 PinCompte PIC 9(4) VALUE 1234.
+       01 PinSaisi PIC 9(4).
+       01 SessionAuthentifiee PIC X VALUE "N".
+           88 Session-Authentifiee VALUE "O".
+       01 EssaisPinRestants PIC 9 VALUE 3.
+       01 DerniereSequence PIC 9(8) VALUE ZERO.
+       01 DateDebutReleve PIC 9(8).
+       01 DateFinReleve PIC 9(8).
+       01 TotalReleve PIC 9(7)V99 VALUE ZERO.
 
        01 MenuOptions PIC X(250).
        01  saut-de-ligne           PIC X VALUE X'0A'.
@@ -48,6 +102,29 @@
        77 F-Depot PIC X VALUE "D".
        77 F-Retrait PIC X VALUE "R".
        77 F-Virement PIC X VALUE "V".
+       77 F-VirementRecu PIC X VALUE "E".
+       77 F-Interet PIC X VALUE "I".
+
+       01 TauxInteretMensuel PIC 9(3)V99 VALUE ZERO.
+       01 MontantInteret PIC S9(7)V99 VALUE ZERO.
+
+      *> Champs d'echange avec le sous-programme partage de calcul de
+      *> montant (SubProgram) : le solde a une representation de
+      *> signe differente (SIGN IS TRAILING SEPARATE) de celle
+      *> attendue en LINKAGE, d'ou ce passage par des champs dedies.
+       01 CALC-Montant PIC S9(7)V99 VALUE ZERO.
+       01 CALC-MontantCalcule PIC S9(7)V99 VALUE ZERO.
+       01 CALC-Statut PIC XX VALUE SPACES.
+
+       01 SoldeRecalcule PIC S9(7)V99 VALUE ZERO.
+       01 EcartReconciliation PIC S9(7)V99 VALUE ZERO.
+
+       01 MontantOrdrePermanent PIC 9(5)V99 VALUE ZERO.
+       01 JourExecutionOrdre PIC 9(2) VALUE ZERO.
+       01 SoldeCompteOrdre PIC S9(7)V99 VALUE ZERO.
+       01 LimiteDecouvertOrdre PIC 9(7)V99 VALUE ZERO.
+
+       01 ERR-Nom-Fichier PIC X(15) VALUE SPACES.
 
        PROCEDURE DIVISION.
        STRING "**********MENU**********", saut-de-ligne
@@ -55,7 +132,12 @@
         "2. Faire un dépôt", saut-de-ligne
         "3. Faire un retrait", saut-de-ligne
         "4. Faire un virement", saut-de-ligne
-        "5. Quitter"
+        "5. Imprimer un releve de compte", saut-de-ligne
+        "6. Appliquer les interets mensuels", saut-de-ligne
+        "7. Reconciliation de fin de mois", saut-de-ligne
+        "8. Creer un ordre permanent", saut-de-ligne
+        "9. Executer les ordres permanents du jour", saut-de-ligne
+        "0. Quitter"
            INTO MenuOptions.
 
 
@@ -63,31 +145,68 @@
 
        TRAITEMENT-PRINCIPAL.
            PERFORM VERIFIER-CREER-FICHIERS.
-           PERFORM LIRE-SOLDE.
+           OPEN I-O soldes.
+           PERFORM SELECTIONNER-COMPTE.
+           PERFORM INITIALISER-SEQUENCE.
            OPEN EXTEND historique.
+           OPEN EXTEND ordres-permanents.
            PERFORM MENU-OPERATIONS.
 
 
 
-       LIRE-SOLDE.
-           OPEN INPUT soldes
-           READ soldes INTO soldes-record AT END 
-               DISPLAY "Aucun solde existant. Utilisation des valeurs par défaut"
-           NOT AT END
-               MOVE Soldecompte1 TO SoldeCompte
-               MOVE Soldecompte2 TO SoldeCompteSecond
+       INITIALISER-SEQUENCE.
+      *> Relit l'historique existant pour repartir du dernier numero
+      *> de sequence utilise, afin de garantir des identifiants de
+      *> transaction strictement croissants entre deux executions.
+           MOVE ZERO TO DerniereSequence.
+           OPEN INPUT historique
+           PERFORM UNTIL ws-file-status = '10'
+               READ historique INTO historique-record
+                   AT END
+                       MOVE '10' TO ws-file-status
+                   NOT AT END
+                       IF H-Sequence > DerniereSequence
+                           MOVE H-Sequence TO DerniereSequence
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE historique.
+
+
+
+       SELECTIONNER-COMPTE.
+      *> Acces direct par cle : plus besoin de charger tous les
+      *> comptes en memoire pour n'en ouvrir qu'un seul.
+           DISPLAY "Numero du compte a ouvrir :".
+           ACCEPT NumeroCompteCourant.
+           MOVE NumeroCompteCourant TO SR-Numero-Compte.
+           READ soldes
+               INVALID KEY
+                   PERFORM CREER-COMPTE
+               NOT INVALID KEY
+                   MOVE SR-Solde TO SoldeCompte
+                   MOVE SR-Limite-Decouvert TO LimiteDecouvert
            END-READ.
-           CLOSE soldes.
 
-       FIN-PROGRAMME.
-           OPEN OUTPUT soldes
-           MOVE SoldeCompte TO Soldecompte1
-           MOVE SoldeCompteSecond TO Soldecompte2
+       CREER-COMPTE.
+           DISPLAY "Compte inconnu. Creation d'un nouveau compte ",
+                   NumeroCompteCourant, " avec un solde initial de 0.".
+           MOVE ZERO TO SoldeCompte.
+           DISPLAY "Autorisation de decouvert pour ce compte :".
+           ACCEPT LimiteDecouvert.
+           MOVE NumeroCompteCourant TO SR-Numero-Compte.
+           MOVE SoldeCompte TO SR-Solde.
+           MOVE LimiteDecouvert TO SR-Limite-Decouvert.
+           MOVE SEP-Deux-Points TO MYFILLER.
+           MOVE SEP-Deux-Points TO MYFILLER2.
            WRITE soldes-record
            END-WRITE.
-           CLOSE soldes. 
 
+       FIN-PROGRAMME.
+           PERFORM ENREGISTRER-SOLDE.
            CLOSE historique.
+           CLOSE ordres-permanents.
+           CLOSE soldes.
            STOP RUN.
 
 
@@ -95,44 +214,81 @@
 
 
        VERIFIER-CREER-FICHIERS.
-           OPEN INPUT soldes 
-           IF ws-file-status = '35'
-               CLOSE soldes
-               OPEN OUTPUT soldes
-               CLOSE soldes
-           END-IF.
-           OPEN INPUT historique 
-           IF ws-file-status = '35'
-               CLOSE historique
-               OPEN OUTPUT historique
-               CLOSE historique
-           END-IF.
-           CLOSE historique.
-           CLOSE soldes.
+      *> Cree chaque fichier s'il n'existe pas encore (statut '35') ;
+      *> tout autre statut anormal (droits, support plein, fichier
+      *> corrompu, ...) est fatal et arrete le programme plutot que
+      *> de continuer sur un fichier dans un etat inconnu.
+           OPEN INPUT soldes
+           EVALUATE ws-file-status
+               WHEN '00'
+                   CLOSE soldes
+               WHEN '35'
+                   CLOSE soldes
+                   OPEN OUTPUT soldes
+                   CLOSE soldes
+               WHEN OTHER
+                   MOVE "solde" TO ERR-Nom-Fichier
+                   PERFORM ERREUR-FICHIER-FATALE
+           END-EVALUATE.
+           OPEN INPUT historique
+           EVALUATE ws-file-status
+               WHEN '00'
+                   CLOSE historique
+               WHEN '35'
+                   CLOSE historique
+                   OPEN OUTPUT historique
+                   CLOSE historique
+               WHEN OTHER
+                   MOVE "historique" TO ERR-Nom-Fichier
+                   PERFORM ERREUR-FICHIER-FATALE
+           END-EVALUATE.
+           OPEN INPUT ordres-permanents
+           EVALUATE ws-file-status
+               WHEN '00'
+                   CLOSE ordres-permanents
+               WHEN '35'
+                   CLOSE ordres-permanents
+                   OPEN OUTPUT ordres-permanents
+                   CLOSE ordres-permanents
+               WHEN OTHER
+                   MOVE "ordres" TO ERR-Nom-Fichier
+                   PERFORM ERREUR-FICHIER-FATALE
+           END-EVALUATE.
+
+       ERREUR-FICHIER-FATALE.
+           DISPLAY "Erreur fatale sur le fichier ", ERR-Nom-Fichier,
+                   " - code statut : ", ws-file-status.
+           STOP RUN.
 
        DEPOT.
            DISPLAY "Donnez le montant de votre dépôt"
            ACCEPT MontantDepot.
-           COMPUTE SoldeCompte = SoldeCompte + MontantDepot.
-           *>ADD MontantDepot TO SoldeCompte peut être plus lisible ici
-           MOVE MontantDepot TO H-Montant.
-           MOVE F-DEPOT TO H-ACTION.
-           DISPLAY historique-record.
-           WRITE historique-record
-           END-WRITE.
+           IF MontantDepot = ZERO
+               DISPLAY "Erreur: le montant doit etre superieur a zero"
+               PERFORM DEPOT
+           ELSE
+               COMPUTE SoldeCompte = SoldeCompte + MontantDepot
+               *>ADD MontantDepot TO SoldeCompte serait plus lisible
+               MOVE NumeroCompteCourant TO H-Numero-Compte
+               MOVE MontantDepot TO H-Montant
+               MOVE F-DEPOT TO H-ACTION
+               PERFORM ENREGISTRER-TRANSACTION
+               PERFORM ENREGISTRER-SOLDE
+           END-IF.
+
 
-       
 
        RETRAIT.
            DISPLAY "Donnez le montant de votre retrait"
            ACCEPT MontantRetrait
-           IF SoldeCompte >= MontantRetrait  THEN
+           IF SoldeCompte - MontantRetrait >= 0 - LimiteDecouvert THEN
                COMPUTE SoldeCompte = SoldeCompte - MontantRetrait
+               MOVE NumeroCompteCourant TO H-Numero-Compte
                MOVE MontantRetrait TO H-Montant
                MOVE F-Retrait TO H-Action
-               WRITE historique-record
-               END-WRITE
-           ELSE 
+               PERFORM ENREGISTRER-TRANSACTION
+               PERFORM ENREGISTRER-SOLDE
+           ELSE
                DISPLAY "Erreur: Solde Insuffisant"
            END-IF.
 
@@ -140,25 +296,336 @@
        VIREMENT.
            DISPLAY "Donnez le montant de votre virement "
            ACCEPT MontantVirement.
-           IF SoldeCompte >= MontantVirement THEN
-               COMPUTE SoldeCompte = SoldeCompte - MontantVirement
-               COMPUTE SoldeCompteSecond = SoldeCompteSecond + MontantVirement
-               MOVE MontantVirement TO H-Montant
-               MOVE  F-Virement TO H-ACTION
-               WRITE historique-record
+           DISPLAY "Numero du compte destinataire :".
+           ACCEPT NumeroCompteDestination.
+           IF NumeroCompteDestination = NumeroCompteCourant
+               DISPLAY "Erreur: le compte destinataire doit etre autre"
+           ELSE
+               IF SoldeCompte - MontantVirement >= 0 - LimiteDecouvert
+                       THEN
+                   PERFORM LIRE-COMPTE-DESTINATION
+                   COMPUTE SoldeCompte = SoldeCompte - MontantVirement
+                   ADD MontantVirement TO SoldeDestination
+                   PERFORM ENREGISTRER-COMPTE-DESTINATION
+                   MOVE NumeroCompteCourant TO H-Numero-Compte
+                   MOVE MontantVirement TO H-Montant
+                   MOVE  F-Virement TO H-ACTION
+                   PERFORM ENREGISTRER-TRANSACTION
+                   MOVE NumeroCompteDestination TO H-Numero-Compte
+                   MOVE MontantVirement TO H-Montant
+                   MOVE F-VirementRecu TO H-Action
+                   PERFORM ENREGISTRER-TRANSACTION
+                   PERFORM ENREGISTRER-SOLDE
+               ELSE
+                   DISPLAY "Erreur: Solde insuffisant"
+               END-IF
+           END-IF.
+
+       LIRE-COMPTE-DESTINATION.
+      *> Acces direct par cle sur le fichier des soldes pour trouver
+      *> le compte destinataire du virement.
+           MOVE "N" TO CompteDestinationExiste.
+           MOVE ZERO TO SoldeDestination.
+           MOVE ZERO TO LimiteDecouvertDestination.
+           MOVE NumeroCompteDestination TO SR-Numero-Compte.
+           READ soldes
+               INVALID KEY
+                   DISPLAY "Compte destinataire inconnu. ",
+                           "Creation en cours : ",
+                           NumeroCompteDestination
+               NOT INVALID KEY
+                   MOVE "O" TO CompteDestinationExiste
+                   MOVE SR-Solde TO SoldeDestination
+                   MOVE SR-Limite-Decouvert
+                        TO LimiteDecouvertDestination
+           END-READ.
+
+       ENREGISTRER-COMPTE-DESTINATION.
+           MOVE NumeroCompteDestination TO SR-Numero-Compte.
+           MOVE SoldeDestination TO SR-Solde.
+           MOVE LimiteDecouvertDestination TO SR-Limite-Decouvert.
+           MOVE SEP-Deux-Points TO MYFILLER.
+           MOVE SEP-Deux-Points TO MYFILLER2.
+           IF Compte-Destination-Existe
+               REWRITE soldes-record
+               END-REWRITE
+           ELSE
+               WRITE soldes-record
                END-WRITE
-           ELSE 
-               DISPLAY "Erreur: Solde insuffisant"
            END-IF.
 
-      ENREGISTRER-TRANSACTION.
+       ENREGISTRER-TRANSACTION.
+      *> Ecrit immediatement la ligne d'historique de la transaction
+      *> en cours, plutot que de laisser DEPOT/RETRAIT/VIREMENT le
+      *> faire chacun de leur cote. Horodate et numerote la ligne
+      *> pour permettre le rapprochement d'audit.
+           ADD 1 TO DerniereSequence.
+           MOVE DerniereSequence TO H-Sequence.
+           ACCEPT H-Date FROM DATE YYYYMMDD.
+           ACCEPT H-Heure FROM TIME.
+           MOVE SEP-Virgule TO CSV-FILLERS.
+           MOVE SEP-Virgule TO CSV-FILLER0.
+           MOVE SEP-Virgule TO CSV-FILLERD.
+           MOVE SEP-Virgule TO CSV-FILLERH.
+           MOVE SEP-Virgule TO CSV-FILLER.
+           DISPLAY historique-record.
+           WRITE historique-record
+           END-WRITE.
 
-      ENREGISTRER-SOLDE.
+       ENREGISTRER-SOLDE.
+      *> Reecrit immediatement l'enregistrement du compte courant
+      *> apres chaque transaction, pour qu'un arret brutal entre
+      *> deux operations ne perde pas un solde jamais flushe sur
+      *> disque. L'acces indexe evite de reecrire tout le fichier
+      *> pour la mise a jour d'un seul compte.
+           MOVE NumeroCompteCourant TO SR-Numero-Compte.
+           MOVE SoldeCompte TO SR-Solde.
+           MOVE LimiteDecouvert TO SR-Limite-Decouvert.
+           MOVE SEP-Deux-Points TO MYFILLER.
+           MOVE SEP-Deux-Points TO MYFILLER2.
+           REWRITE soldes-record
+           END-REWRITE.
 
 
        AFFICHER-SOLDE.
-           DISPLAY SoldeCompte.
-           DISPLAY SoldeCompteSecond.
+           DISPLAY "Compte ", NumeroCompteCourant, " : ", SoldeCompte.
+
+
+       IMPRIMER-RELEVE.
+      *> Relit l'historique et affiche les mouvements du compte
+      *> courant sur la periode demandee, en guise de releve.
+           DISPLAY "Date de debut (AAAAMMJJ) :".
+           ACCEPT DateDebutReleve.
+           DISPLAY "Date de fin (AAAAMMJJ) :".
+           ACCEPT DateFinReleve.
+           MOVE ZERO TO TotalReleve.
+           CLOSE historique.
+           OPEN INPUT historique
+           DISPLAY "===== Releve du compte ", NumeroCompteCourant,
+                   " =====".
+           DISPLAY "Date     Heure    Action Montant".
+           PERFORM UNTIL ws-file-status = '10'
+               READ historique INTO historique-record
+                   AT END
+                       MOVE '10' TO ws-file-status
+                   NOT AT END
+                       IF H-Numero-Compte = NumeroCompteCourant
+                          AND H-Date >= DateDebutReleve
+                          AND H-Date <= DateFinReleve
+                           DISPLAY H-Date, " ", H-Heure, " ",
+                                   H-Action, "      ", H-Montant
+                           ADD H-Montant TO TotalReleve
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY "Total des mouvements affiches : ", TotalReleve.
+           CLOSE historique.
+           OPEN EXTEND historique.
+
+
+       APPLIQUER-INTERETS.
+      *> Traitement de fin de mois : parcourt sequentiellement le
+      *> fichier indexe des soldes, applique le taux saisi a chaque
+      *> compte rencontre et journalise chaque interet pose comme
+      *> une transaction a part entiere.
+           DISPLAY "Taux d'interet mensuel a appliquer (ex: 0.50) :".
+           ACCEPT TauxInteretMensuel.
+           MOVE ZERO TO NombreComptesTraites.
+           PERFORM ENREGISTRER-SOLDE.
+           MOVE ZERO TO SR-Numero-Compte.
+           START soldes KEY IS NOT LESS THAN SR-Numero-Compte
+               INVALID KEY
+                   MOVE '10' TO ws-file-status
+               NOT INVALID KEY
+                   MOVE '00' TO ws-file-status
+           END-START.
+           PERFORM PORTER-INTERET-COMPTE-SUIVANT
+                   UNTIL ws-file-status = '10'.
+           MOVE NumeroCompteCourant TO SR-Numero-Compte.
+           READ soldes
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE SR-Solde TO SoldeCompte
+           END-READ.
+           DISPLAY "Interets appliques a ", NombreComptesTraites,
+                   " compte(s)".
+
+       PORTER-INTERET-COMPTE-SUIVANT.
+      *> Traite le compte suivant du fichier indexe : calcule et
+      *> ajoute l'interet, reecrit le solde et journalise le
+      *> mouvement dans l'historique.
+           READ soldes NEXT RECORD
+               AT END
+                   MOVE '10' TO ws-file-status
+               NOT AT END
+                   MOVE SR-Solde TO CALC-Montant
+                   CALL 'SubProgram' USING CALC-Montant,
+                           TauxInteretMensuel, CALC-MontantCalcule,
+                           CALC-Statut
+                   IF CALC-Statut = '00'
+                       MOVE CALC-MontantCalcule TO MontantInteret
+                       ADD MontantInteret TO SR-Solde
+                       MOVE SEP-Deux-Points TO MYFILLER
+                       MOVE SEP-Deux-Points TO MYFILLER2
+                       REWRITE soldes-record
+                       END-REWRITE
+                       MOVE SR-Numero-Compte TO H-Numero-Compte
+                       MOVE MontantInteret TO H-Montant
+                       MOVE F-Interet TO H-Action
+                       PERFORM ENREGISTRER-TRANSACTION
+                       ADD 1 TO NombreComptesTraites
+                   ELSE
+                       DISPLAY "Taux d'interet invalide pour le compte ",
+                               SR-Numero-Compte, " - aucun interet ",
+                               "applique."
+                   END-IF
+           END-READ.
+
+
+       RECONCILIATION-FIN-DE-MOIS.
+      *> Rejoue l'historique du compte courant depuis zero et compare
+      *> le solde ainsi recalcule au solde enregistre dans le fichier
+      *> des soldes, pour detecter tout ecart de fin de mois.
+           MOVE ZERO TO SoldeRecalcule.
+           CLOSE historique.
+           OPEN INPUT historique
+           MOVE '00' TO ws-file-status.
+           PERFORM UNTIL ws-file-status = '10'
+               READ historique INTO historique-record
+                   AT END
+                       MOVE '10' TO ws-file-status
+                   NOT AT END
+                       IF H-Numero-Compte = NumeroCompteCourant
+                           PERFORM CUMULER-MOUVEMENT-RECONCILIATION
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE historique.
+           OPEN EXTEND historique.
+           COMPUTE EcartReconciliation = SoldeCompte - SoldeRecalcule.
+           DISPLAY "===== Reconciliation - compte ",
+                   NumeroCompteCourant, " =====".
+           DISPLAY "Solde recalcule depuis l'historique : ",
+                   SoldeRecalcule.
+           DISPLAY "Solde enregistre                    : ",
+                   SoldeCompte.
+           IF EcartReconciliation = ZERO
+               DISPLAY "Reconciliation OK : aucun ecart."
+           ELSE
+               DISPLAY "ATTENTION - Ecart detecte : ",
+                       EcartReconciliation
+           END-IF.
+
+       CUMULER-MOUVEMENT-RECONCILIATION.
+           EVALUATE H-Action
+               WHEN F-Depot
+                   ADD H-Montant TO SoldeRecalcule
+               WHEN F-Interet
+                   ADD H-Montant TO SoldeRecalcule
+               WHEN F-VirementRecu
+                   ADD H-Montant TO SoldeRecalcule
+               WHEN F-Retrait
+                   SUBTRACT H-Montant FROM SoldeRecalcule
+               WHEN F-Virement
+                   SUBTRACT H-Montant FROM SoldeRecalcule
+           END-EVALUATE.
+
+
+       CREER-ORDRE-PERMANENT.
+      *> Enregistre un virement mensuel automatique du compte courant
+      *> vers un compte destinataire, execute plus tard par
+      *> EXECUTER-ORDRES-PERMANENTS pour le jour du mois indique.
+           DISPLAY "Compte destinataire de l'ordre permanent :".
+           ACCEPT NumeroCompteDestination.
+           DISPLAY "Montant du virement mensuel :".
+           ACCEPT MontantOrdrePermanent.
+           DISPLAY "Jour du mois d'execution (01-28) :".
+           ACCEPT JourExecutionOrdre.
+           MOVE NumeroCompteCourant TO OP-Numero-Compte-Source.
+           MOVE NumeroCompteDestination TO OP-Numero-Compte-Destination.
+           MOVE MontantOrdrePermanent TO OP-Montant.
+           MOVE JourExecutionOrdre TO OP-Jour-Du-Mois.
+           MOVE SEP-Virgule TO OP-CSV-FILLER1.
+           MOVE SEP-Virgule TO OP-CSV-FILLER2.
+           MOVE SEP-Virgule TO OP-CSV-FILLER3.
+           WRITE ordres-permanents-record
+           END-WRITE.
+           DISPLAY "Ordre permanent enregistre.".
+
+       EXECUTER-ORDRES-PERMANENTS.
+      *> Traitement de fin de journee : rejoue tous les ordres
+      *> permanents dont le jour d'execution correspond au jour
+      *> indique.
+           DISPLAY "Jour du mois a executer (01-28) :".
+           ACCEPT JourExecutionOrdre.
+           CLOSE ordres-permanents.
+           OPEN INPUT ordres-permanents
+           MOVE '00' TO ws-file-status.
+           PERFORM UNTIL ws-file-status = '10'
+               READ ordres-permanents INTO ordres-permanents-record
+                   AT END
+                       MOVE '10' TO ws-file-status
+                   NOT AT END
+                       IF OP-Jour-Du-Mois = JourExecutionOrdre
+                           PERFORM EXECUTER-UN-ORDRE-PERMANENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ordres-permanents.
+           OPEN EXTEND ordres-permanents.
+
+       EXECUTER-UN-ORDRE-PERMANENT.
+      *> Effectue le virement d'un ordre permanent entre les deux
+      *> comptes indiques, via acces direct au fichier indexe des
+      *> soldes, sans perturber le compte de la session en cours
+      *> sauf s'il est lui-meme source ou destinataire de l'ordre.
+           MOVE OP-Numero-Compte-Source TO SR-Numero-Compte.
+           READ soldes
+               INVALID KEY
+                   DISPLAY "Ordre permanent ignore : compte source ",
+                           OP-Numero-Compte-Source, " introuvable"
+               NOT INVALID KEY
+                   MOVE SR-Solde TO SoldeCompteOrdre
+                   MOVE SR-Limite-Decouvert TO LimiteDecouvertOrdre
+                   PERFORM VIRER-MONTANT-ORDRE-PERMANENT
+           END-READ.
+
+       VIRER-MONTANT-ORDRE-PERMANENT.
+           IF SoldeCompteOrdre - OP-Montant
+                   >= 0 - LimiteDecouvertOrdre
+               MOVE OP-Numero-Compte-Destination
+                    TO NumeroCompteDestination
+               PERFORM LIRE-COMPTE-DESTINATION
+               COMPUTE SoldeCompteOrdre =
+                       SoldeCompteOrdre - OP-Montant
+               ADD OP-Montant TO SoldeDestination
+               PERFORM ENREGISTRER-COMPTE-DESTINATION
+               MOVE OP-Numero-Compte-Source TO SR-Numero-Compte
+               MOVE SoldeCompteOrdre TO SR-Solde
+               MOVE LimiteDecouvertOrdre TO SR-Limite-Decouvert
+               MOVE SEP-Deux-Points TO MYFILLER
+               MOVE SEP-Deux-Points TO MYFILLER2
+               REWRITE soldes-record
+               END-REWRITE
+               MOVE OP-Numero-Compte-Source TO H-Numero-Compte
+               MOVE OP-Montant TO H-Montant
+               MOVE F-Virement TO H-Action
+               PERFORM ENREGISTRER-TRANSACTION
+               MOVE OP-Numero-Compte-Destination TO H-Numero-Compte
+               MOVE OP-Montant TO H-Montant
+               MOVE F-VirementRecu TO H-Action
+               PERFORM ENREGISTRER-TRANSACTION
+               IF OP-Numero-Compte-Source = NumeroCompteCourant
+                   MOVE SoldeCompteOrdre TO SoldeCompte
+               END-IF
+               IF OP-Numero-Compte-Destination = NumeroCompteCourant
+                   MOVE SoldeDestination TO SoldeCompte
+               END-IF
+           ELSE
+               DISPLAY "Ordre permanent ignore : solde insuffisant, ",
+                       "compte ", OP-Numero-Compte-Source
+           END-IF.
 
 
        MENU-OPERATIONS.
@@ -166,16 +633,58 @@
 
                            
 
-       ACCEPT Choix.
-       EVALUATE Choix
-           WHEN 1 PERFORM AFFICHER-SOLDE
-           WHEN 2 PERFORM DEPOT
-           WHEN 3 PERFORM RETRAIT
-           WHEN 4 PERFORM VIREMENT
-           WHEN 5 PERFORM FIN-PROGRAMME
-           WHEN OTHER
-               DISPLAY "Choix Invalide."
-       END-EVALUATE
+       ACCEPT ChoixSaisi.
+       IF ChoixSaisi IS NOT NUMERIC
+           DISPLAY "Choix Invalide. Entrez un chiffre du menu."
+       ELSE
+           MOVE ChoixSaisi TO Choix
+           EVALUATE Choix
+               WHEN 1 PERFORM AFFICHER-SOLDE
+               WHEN 2
+                   PERFORM AUTHENTIFIER
+                   IF Session-Authentifiee PERFORM DEPOT END-IF
+               WHEN 3
+                   PERFORM AUTHENTIFIER
+                   IF Session-Authentifiee PERFORM RETRAIT END-IF
+               WHEN 4
+                   PERFORM AUTHENTIFIER
+                   IF Session-Authentifiee PERFORM VIREMENT END-IF
+               WHEN 5 PERFORM IMPRIMER-RELEVE
+               WHEN 6 PERFORM APPLIQUER-INTERETS
+               WHEN 7 PERFORM RECONCILIATION-FIN-DE-MOIS
+               WHEN 8
+                   PERFORM AUTHENTIFIER
+                   IF Session-Authentifiee
+                       PERFORM CREER-ORDRE-PERMANENT
+                   END-IF
+               WHEN 9
+                   PERFORM AUTHENTIFIER
+                   IF Session-Authentifiee
+                       PERFORM EXECUTER-ORDRES-PERMANENTS
+                   END-IF
+               WHEN 0 PERFORM FIN-PROGRAMME
+               WHEN OTHER
+                   DISPLAY "Choix Invalide."
+           END-EVALUATE
+       END-IF.
        PERFORM MENU-OPERATIONS.
 
+       AUTHENTIFIER.
+      *> Demande le code PIN une seule fois par session avant
+      *> d'autoriser tout mouvement d'argent (options 2, 3 et 4).
+           IF NOT Session-Authentifiee
+               DISPLAY "Entrez votre code PIN :"
+               ACCEPT PinSaisi
+               IF PinSaisi = PinCompte
+                   MOVE "O" TO SessionAuthentifiee
+               ELSE
+                   SUBTRACT 1 FROM EssaisPinRestants
+                   DISPLAY "PIN incorrect."
+                   IF EssaisPinRestants = ZERO
+                       DISPLAY "Trop d'essais. Fin du programme."
+                       PERFORM FIN-PROGRAMME
+                   END-IF
+               END-IF
+           END-IF.
+
 
