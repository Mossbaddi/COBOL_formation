@@ -1,50 +1,264 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. books.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT catalogue-fichier ASSIGN TO 'catalogue'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-file-status.
+
+    SELECT export-csv ASSIGN TO 'catalogue_export.csv'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ws-file-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD catalogue-fichier.
+01 catalogue-enregistrement.
+    05 CF-Titre PIC X(50).
+    05 CF-Sep1 PIC X.
+    05 CF-Auteur PIC X(30).
+    05 CF-Sep2 PIC X.
+    05 CF-Annee PIC 9(4).
+    05 CF-Sep3 PIC X.
+    05 CF-Copies PIC 9(3).
+    05 CF-Sep4 PIC X.
+    05 CF-ISBN PIC X(13).
+    05 CF-Sep5 PIC X.
+    05 CF-CopiesEmpruntees PIC 9(3).
+    05 CF-Sep6 PIC X.
+    05 CF-Emprunteur PIC X(30).
+    05 CF-Sep7 PIC X.
+    05 CF-DateRetourPrevue PIC 9(8).
+    05 CF-Sep8 PIC X.
+    05 CF-SeuilAlerte PIC 9(3).
+
+FD export-csv.
+01 export-csv-record PIC X(120).
+
 WORKING-STORAGE SECTION.
-       01 Livres. 
-           02 Livre OCCURS 1 TO 100 TIMES DEPENDING ON NombreLivres INDEXED BY Idx.
+       01 ws-file-status PIC XX.
+       01 CF-Separateur PIC X VALUE "|".
+
+       01 Livres.
+           02 Livre OCCURS 1 TO 300 TIMES DEPENDING ON NombreLivres INDEXED BY Idx.
                03 Titre PIC X(50).
                03 Auteur PIC X(30).
                03 AnneePublication PIC 9(4).
                03 NombreCopies PIC 9(3).
-       01 NombreLivres PIC 9(5).
+               03 ISBN PIC X(13).
+               03 CopiesEmpruntees PIC 9(3).
+               03 Emprunteur PIC X(30).
+               03 DateRetourPrevue PIC 9(8).
+               03 SeuilAlerteLivre PIC 9(3).
+       01 NombreLivres PIC 9(5) VALUE ZERO.
+
+       01 SortBuffer.
+           02 SB-Titre PIC X(50).
+           02 SB-Auteur PIC X(30).
+           02 SB-Annee PIC 9(4).
+           02 SB-Copies PIC 9(3).
+           02 SB-ISBN PIC X(13).
+           02 SB-CopiesEmpruntees PIC 9(3).
+           02 SB-Emprunteur PIC X(30).
+           02 SB-DateRetourPrevue PIC 9(8).
+           02 SB-SeuilAlerteLivre PIC 9(3).
 
        01 TempTitre PIC X(50).
        01 TempAuteur PIC X(30).
        01 TempAnneePublication PIC 9(4).
        01 TempNombreCopies PIC 9(3).
+       01 TempISBN PIC X(13).
+       01 NombreLivresAAjouter PIC 9(5) VALUE ZERO.
+       01 IdxAjout PIC 9(5) VALUE ZERO.
+       01 IdxEdit PIC 9(5) VALUE ZERO.
+
+       01 DoublonTrouve PIC X VALUE "N".
+           88 Doublon-Trouve VALUE "O".
+       01 IdxDoublon PIC 9(5) VALUE ZERO.
+       01 ReponseDoublon PIC X VALUE SPACE.
+           88 Reponse-Doublon-Cumuler VALUE "O".
+
+       01 NombreCopiesAjout PIC 9(3) VALUE ZERO.
+
+       01 NouvelEmprunteur PIC X(30) VALUE SPACES.
+       01 NouvelleDateRetour PIC 9(8) VALUE ZERO.
 
        01 DisplayIndex PIC Z(3).
 
+       01 ChoixMenu PIC 99 VALUE ZERO.
+
+       01 TermeRecherche PIC X(50).
+       01 ResultatsTrouves PIC 9(3) VALUE ZERO.
+
+       01 ChoixTri PIC 9 VALUE ZERO.
+       01 IdxTri PIC 9(5) VALUE ZERO.
+       01 IdxTri2 PIC 9(5) VALUE ZERO.
+       01 EchangeNecessaire PIC X VALUE "N".
+           88 Echange-Necessaire VALUE "O".
+
+       01 NumeroLivreChoisi PIC 9(5) VALUE ZERO.
+       01 CopiesDisponibles PIC 9(3) VALUE ZERO.
+       01 SeuilAlerteStock PIC 9(3) VALUE 3.
+
+       01 LignesParPage PIC 9(2) VALUE 5.
+       01 CompteurPage PIC 9(3) VALUE ZERO.
+       01 ContinuerPagination PIC X VALUE SPACE.
+
 PROCEDURE DIVISION.
 DEBUTER-PROGRAMME.
-      PERFORM ENRENGISTREMENT-LIVRES
-      PERFORM AFFICHAGE-LIVRES
+      PERFORM CHARGER-CATALOGUE
+      PERFORM MENU-PRINCIPAL
       STOP RUN.
 
 
+CHARGER-CATALOGUE.
+      MOVE ZERO TO NombreLivres
+      OPEN INPUT catalogue-fichier
+      IF ws-file-status = '35'
+          CLOSE catalogue-fichier
+          PERFORM INITIALISATION
+      ELSE
+          PERFORM UNTIL ws-file-status = '10'
+              READ catalogue-fichier
+                  AT END
+                      MOVE '10' TO ws-file-status
+                  NOT AT END
+                      ADD 1 TO NombreLivres
+                      MOVE CF-Titre TO Titre(NombreLivres)
+                      MOVE CF-Auteur TO Auteur(NombreLivres)
+                      MOVE CF-Annee TO AnneePublication(NombreLivres)
+                      MOVE CF-Copies TO NombreCopies(NombreLivres)
+                      MOVE CF-ISBN TO ISBN(NombreLivres)
+                      MOVE CF-CopiesEmpruntees TO CopiesEmpruntees(NombreLivres)
+                      MOVE CF-Emprunteur TO Emprunteur(NombreLivres)
+                      MOVE CF-DateRetourPrevue TO DateRetourPrevue(NombreLivres)
+                      MOVE CF-SeuilAlerte TO SeuilAlerteLivre(NombreLivres)
+              END-READ
+          END-PERFORM
+          CLOSE catalogue-fichier
+      END-IF.
+
+SAUVEGARDER-CATALOGUE.
+      OPEN OUTPUT catalogue-fichier
+      PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
+          MOVE Titre(Idx) TO CF-Titre
+          MOVE CF-Separateur TO CF-Sep1
+          MOVE Auteur(Idx) TO CF-Auteur
+          MOVE CF-Separateur TO CF-Sep2
+          MOVE AnneePublication(Idx) TO CF-Annee
+          MOVE CF-Separateur TO CF-Sep3
+          MOVE NombreCopies(Idx) TO CF-Copies
+          MOVE CF-Separateur TO CF-Sep4
+          MOVE ISBN(Idx) TO CF-ISBN
+          MOVE CF-Separateur TO CF-Sep5
+          MOVE CopiesEmpruntees(Idx) TO CF-CopiesEmpruntees
+          MOVE CF-Separateur TO CF-Sep6
+          MOVE Emprunteur(Idx) TO CF-Emprunteur
+          MOVE CF-Separateur TO CF-Sep7
+          MOVE DateRetourPrevue(Idx) TO CF-DateRetourPrevue
+          MOVE CF-Separateur TO CF-Sep8
+          MOVE SeuilAlerteLivre(Idx) TO CF-SeuilAlerte
+          WRITE catalogue-enregistrement
+      END-PERFORM.
+      CLOSE catalogue-fichier.
+
+
+MENU-PRINCIPAL.
+      DISPLAY "===== MENU CATALOGUE ====="
+      DISPLAY "1.  Enregistrer des livres"
+      DISPLAY "2.  Afficher les livres"
+      DISPLAY "3.  Rechercher un livre"
+      DISPLAY "4.  Trier les livres"
+      DISPLAY "5.  Modifier un livre"
+      DISPLAY "6.  Supprimer un livre"
+      DISPLAY "7.  Emprunter un livre"
+      DISPLAY "8.  Retourner un livre"
+      DISPLAY "9.  Rapport de stock bas"
+      DISPLAY "10. Exporter le catalogue en CSV"
+      DISPLAY "11. Quitter"
+      ACCEPT ChoixMenu
+      EVALUATE ChoixMenu
+          WHEN 1 PERFORM ENRENGISTREMENT-LIVRES
+          WHEN 2 PERFORM AFFICHAGE-LIVRES-PAGINE
+          WHEN 3 PERFORM RECHERCHER-LIVRE
+          WHEN 4 PERFORM TRIER-LIVRES
+          WHEN 5 PERFORM MODIFIER-LIVRE
+          WHEN 6 PERFORM SUPPRIMER-LIVRE
+          WHEN 7 PERFORM EMPRUNTER-LIVRE
+          WHEN 8 PERFORM RETOURNER-LIVRE
+          WHEN 9 PERFORM RAPPORT-STOCK-BAS
+          WHEN 10 PERFORM EXPORTER-CSV
+          WHEN 11
+              PERFORM SAUVEGARDER-CATALOGUE
+              DISPLAY "Au revoir."
+              STOP RUN
+          WHEN OTHER
+              DISPLAY "Choix invalide."
+      END-EVALUATE.
+      PERFORM MENU-PRINCIPAL.
+
+
 ENRENGISTREMENT-LIVRES.
-       DISPLAY "Choisissez le nombre de livres à enregistrer"
-       ACCEPT NombreLivres
-       PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
-       MOVE Idx TO DisplayIndex
-       DISPLAY "Enregistrement du Livre " DisplayIndex
+       DISPLAY "Combien de nouveaux livres voulez-vous enregistrer ?"
+       ACCEPT NombreLivresAAjouter
+       PERFORM VARYING IdxAjout FROM 1 BY 1 UNTIL IdxAjout > NombreLivresAAjouter
+       MOVE IdxAjout TO DisplayIndex
+       DISPLAY "Enregistrement du livre " DisplayIndex " sur " NombreLivresAAjouter
        DISPLAY "Entrer le titre du livre"
        ACCEPT TempTitre
        DISPLAY "Entrer l'auteur du livre"
-       ACCEPT TempAuteur 
+       ACCEPT TempAuteur
        DISPLAY "Entrer l'année de publication du livre"
        ACCEPT TempAnneePublication
        DISPLAY "Entrer le nombre de copies"
        ACCEPT TempNombreCopies
- 
-       MOVE TempTitre TO Titre(Idx)
-       MOVE TempAuteur TO Auteur(Idx)
-       MOVE TempAnneePublication TO AnneePublication(Idx)
-       MOVE TempNombreCopies TO NombreCopies(Idx)
+       DISPLAY "Entrer l'ISBN du livre"
+       ACCEPT TempISBN
+       PERFORM VERIFIER-DOUBLON
+       IF Doublon-Trouve
+           DISPLAY "Ajouter ces copies au livre existant plutot que ",
+                   "de creer une nouvelle entree ? (O/N)"
+           ACCEPT ReponseDoublon
+       ELSE
+           MOVE "N" TO ReponseDoublon
+       END-IF
+       IF Doublon-Trouve AND Reponse-Doublon-Cumuler
+           ADD TempNombreCopies TO NombreCopies(IdxDoublon)
+       ELSE
+           IF NombreLivres >= 300
+               DISPLAY "Catalogue plein : impossible d'ajouter un ",
+                       "nouveau livre."
+           ELSE
+               ADD 1 TO NombreLivres
+               MOVE TempTitre TO Titre(NombreLivres)
+               MOVE TempAuteur TO Auteur(NombreLivres)
+               MOVE TempAnneePublication TO AnneePublication(NombreLivres)
+               MOVE TempNombreCopies TO NombreCopies(NombreLivres)
+               MOVE TempISBN TO ISBN(NombreLivres)
+               MOVE ZERO TO CopiesEmpruntees(NombreLivres)
+               MOVE SPACES TO Emprunteur(NombreLivres)
+               MOVE ZERO TO DateRetourPrevue(NombreLivres)
+               MOVE SeuilAlerteStock TO SeuilAlerteLivre(NombreLivres)
+           END-IF
+       END-IF
        END-PERFORM.
+       PERFORM SAUVEGARDER-CATALOGUE.
+
+VERIFIER-DOUBLON.
+      MOVE "N" TO DoublonTrouve
+      IF NombreLivres > ZERO
+          PERFORM VARYING IdxEdit FROM 1 BY 1 UNTIL IdxEdit > NombreLivres
+              IF Titre(IdxEdit) = TempTitre AND Auteur(IdxEdit) = TempAuteur
+                  MOVE "O" TO DoublonTrouve
+                  MOVE IdxEdit TO IdxDoublon
+              END-IF
+          END-PERFORM
+      END-IF.
+      IF Doublon-Trouve
+          DISPLAY "Attention : un livre avec le meme titre et le meme auteur existe deja."
+      END-IF.
 
 
 INITIALISATION.
@@ -52,39 +266,297 @@ INITIALISATION.
            MOVE "George Orwell" TO Auteur (1)
            MOVE 1949 TO AnneePublication (1)
            MOVE 5 TO NombreCopies (1)
+           MOVE "9780451524935" TO ISBN (1)
+           MOVE 0 TO CopiesEmpruntees (1)
+           MOVE SPACES TO Emprunteur (1)
+           MOVE ZERO TO DateRetourPrevue (1)
+           MOVE 3 TO SeuilAlerteLivre (1)
 
            MOVE "Le Petit Prince" TO Titre (2)
            MOVE "Antoine de Saint-Exupéry" TO Auteur (2)
            MOVE 1943 TO AnneePublication (2)
            MOVE 3 TO NombreCopies (2)
+           MOVE "9782070408504" TO ISBN (2)
+           MOVE 0 TO CopiesEmpruntees (2)
+           MOVE SPACES TO Emprunteur (2)
+           MOVE ZERO TO DateRetourPrevue (2)
+           MOVE 3 TO SeuilAlerteLivre (2)
 
            MOVE "Le Seigneur des Anneaux" TO Titre (3)
            MOVE "J.R.R. Tolkien" TO Auteur (3)
            MOVE 1954 TO AnneePublication (3)
            MOVE 7 TO NombreCopies (3)
+           MOVE "9780261102385" TO ISBN (3)
+           MOVE 0 TO CopiesEmpruntees (3)
+           MOVE SPACES TO Emprunteur (3)
+           MOVE ZERO TO DateRetourPrevue (3)
+           MOVE 3 TO SeuilAlerteLivre (3)
 
            MOVE "Fondation" TO Titre (4)
            MOVE "Isaac Asimov" TO Auteur (4)
            MOVE 1951 TO AnneePublication (4)
            MOVE 4 TO NombreCopies (4)
+           MOVE "9780553293357" TO ISBN (4)
+           MOVE 0 TO CopiesEmpruntees (4)
+           MOVE SPACES TO Emprunteur (4)
+           MOVE ZERO TO DateRetourPrevue (4)
+           MOVE 3 TO SeuilAlerteLivre (4)
 
            MOVE "Dune" TO Titre (5)
            MOVE "Frank Herbert" TO Auteur (5)
            MOVE 1965 TO AnneePublication (5)
-           MOVE 6 TO NombreCopies (5).
+           MOVE 6 TO NombreCopies (5)
+           MOVE "9780441172719" TO ISBN (5)
+           MOVE 0 TO CopiesEmpruntees (5)
+           MOVE SPACES TO Emprunteur (5)
+           MOVE ZERO TO DateRetourPrevue (5)
+           MOVE 3 TO SeuilAlerteLivre (5)
+
+           MOVE 5 TO NombreLivres.
+
+
+AFFICHAGE-LIVRES-PAGINE.
+      IF NombreLivres = ZERO
+          DISPLAY "Aucun livre dans le catalogue."
+      ELSE
+          MOVE ZERO TO CompteurPage
+          PERFORM AFFICHER-ENTETE-LIVRES
+          PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
+              PERFORM AFFICHER-UNE-LIGNE-LIVRE
+              ADD 1 TO CompteurPage
+              IF CompteurPage = LignesParPage AND Idx < NombreLivres
+                  DISPLAY "-- Appuyez sur Entree pour continuer --"
+                  ACCEPT ContinuerPagination
+                  MOVE ZERO TO CompteurPage
+                  PERFORM AFFICHER-ENTETE-LIVRES
+              END-IF
+          END-PERFORM
+          DISPLAY "-----------------------------------------------------------------------"
+      END-IF.
+
+AFFICHER-ENTETE-LIVRES.
+      DISPLAY "No.  Titre                     Auteur                         Année  Copies  Dispo  ISBN"
+      DISPLAY "-----------------------------------------------------------------------".
+
+AFFICHER-UNE-LIGNE-LIVRE.
+      SET DisplayIndex TO Idx
+      COMPUTE CopiesDisponibles = NombreCopies(Idx) - CopiesEmpruntees(Idx)
+      DISPLAY  DisplayIndex "|" NO ADVANCING
+      DISPLAY  Titre (Idx) "|" NO ADVANCING
+      DISPLAY  Auteur(Idx) "|" NO ADVANCING
+      DISPLAY  AnneePublication(Idx) "|" NO ADVANCING
+      DISPLAY  NombreCopies(Idx) "|" NO ADVANCING
+      DISPLAY  CopiesDisponibles "|" NO ADVANCING
+      DISPLAY  ISBN(Idx) "|" NO ADVANCING
+      IF CopiesEmpruntees(Idx) > ZERO
+          DISPLAY Emprunteur(Idx) " (retour prevu " DateRetourPrevue(Idx) ")"
+      ELSE
+          DISPLAY " "
+      END-IF.
+
+
+RECHERCHER-LIVRE.
+      DISPLAY "Entrez un titre ou un auteur a rechercher :"
+      ACCEPT TermeRecherche
+      MOVE ZERO TO ResultatsTrouves
+      IF NombreLivres > ZERO
+          PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
+              IF Titre(Idx) = TermeRecherche OR Auteur(Idx) = TermeRecherche
+                  PERFORM AFFICHER-UNE-LIGNE-LIVRE
+                  ADD 1 TO ResultatsTrouves
+              END-IF
+          END-PERFORM
+      END-IF.
+      IF ResultatsTrouves = ZERO
+          DISPLAY "Aucun livre ne correspond a la recherche."
+      END-IF.
+
+
+TRIER-LIVRES.
+      DISPLAY "Trier par : 1=Titre  2=Auteur  3=Annee"
+      ACCEPT ChoixTri
+      IF NombreLivres > 1
+          PERFORM VARYING IdxTri FROM 1 BY 1 UNTIL IdxTri > NombreLivres - 1
+              PERFORM VARYING IdxTri2 FROM 1 BY 1 UNTIL IdxTri2 > NombreLivres - IdxTri
+                  PERFORM COMPARER-ET-ECHANGER-LIVRES
+              END-PERFORM
+          END-PERFORM
+      END-IF.
+      PERFORM SAUVEGARDER-CATALOGUE.
+      PERFORM AFFICHAGE-LIVRES-PAGINE.
+
+COMPARER-ET-ECHANGER-LIVRES.
+      MOVE "N" TO EchangeNecessaire
+      EVALUATE ChoixTri
+          WHEN 1
+              IF Titre(IdxTri2) > Titre(IdxTri2 + 1)
+                  MOVE "O" TO EchangeNecessaire
+              END-IF
+          WHEN 2
+              IF Auteur(IdxTri2) > Auteur(IdxTri2 + 1)
+                  MOVE "O" TO EchangeNecessaire
+              END-IF
+          WHEN 3
+              IF AnneePublication(IdxTri2) > AnneePublication(IdxTri2 + 1)
+                  MOVE "O" TO EchangeNecessaire
+              END-IF
+      END-EVALUATE.
+      IF Echange-Necessaire
+          MOVE Livre(IdxTri2) TO SortBuffer
+          MOVE Livre(IdxTri2 + 1) TO Livre(IdxTri2)
+          MOVE SortBuffer TO Livre(IdxTri2 + 1)
+      END-IF.
+
+
+MODIFIER-LIVRE.
+      IF NombreLivres = ZERO
+          DISPLAY "Aucun livre a modifier."
+      ELSE
+          PERFORM AFFICHAGE-LIVRES-PAGINE
+          DISPLAY "Numero du livre a modifier (position dans la liste) :"
+          ACCEPT NumeroLivreChoisi
+          IF NumeroLivreChoisi > ZERO AND NumeroLivreChoisi <= NombreLivres
+              DISPLAY "Nouveau titre :"
+              ACCEPT TempTitre
+              DISPLAY "Nouvel auteur :"
+              ACCEPT TempAuteur
+              DISPLAY "Nouvelle annee de publication :"
+              ACCEPT TempAnneePublication
+              DISPLAY "Nouveau nombre de copies :"
+              ACCEPT TempNombreCopies
+              DISPLAY "Nouvel ISBN :"
+              ACCEPT TempISBN
+              DISPLAY "Nouveau seuil d'alerte de stock bas :"
+              ACCEPT SeuilAlerteLivre(NumeroLivreChoisi)
+              MOVE TempTitre TO Titre(NumeroLivreChoisi)
+              MOVE TempAuteur TO Auteur(NumeroLivreChoisi)
+              MOVE TempAnneePublication TO AnneePublication(NumeroLivreChoisi)
+              MOVE TempNombreCopies TO NombreCopies(NumeroLivreChoisi)
+              MOVE TempISBN TO ISBN(NumeroLivreChoisi)
+              PERFORM SAUVEGARDER-CATALOGUE
+              DISPLAY "Livre modifie."
+          ELSE
+              DISPLAY "Numero invalide."
+          END-IF
+      END-IF.
+
+SUPPRIMER-LIVRE.
+      IF NombreLivres = ZERO
+          DISPLAY "Aucun livre a supprimer."
+      ELSE
+          PERFORM AFFICHAGE-LIVRES-PAGINE
+          DISPLAY "Numero du livre a supprimer :"
+          ACCEPT NumeroLivreChoisi
+          IF NumeroLivreChoisi > ZERO AND NumeroLivreChoisi <= NombreLivres
+              PERFORM VARYING IdxEdit FROM NumeroLivreChoisi BY 1
+                      UNTIL IdxEdit >= NombreLivres
+                  MOVE Livre(IdxEdit + 1) TO Livre(IdxEdit)
+              END-PERFORM
+              SUBTRACT 1 FROM NombreLivres
+              PERFORM SAUVEGARDER-CATALOGUE
+              DISPLAY "Livre supprime."
+          ELSE
+              DISPLAY "Numero invalide."
+          END-IF
+      END-IF.
 
-       
-AFFICHAGE-LIVRES.
-MOVE 1 TO Idx
-DISPLAY "Titre                     Auteur                         Année  Copies"
-DISPLAY "-----------------------------------------------------------------------"
-PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
-       DISPLAY  Titre (Idx) "|" NO ADVANCING 
-       DISPLAY  Auteur(Idx) "|" NO ADVANCING
-       DISPLAY  AnneePublication(Idx) "|" NO ADVANCING   
-END-PERFORM.
-DISPLAY"-----------------------------------------------------------------------".
+EMPRUNTER-LIVRE.
+      IF NombreLivres = ZERO
+          DISPLAY "Aucun livre dans le catalogue."
+      ELSE
+          PERFORM AFFICHAGE-LIVRES-PAGINE
+          DISPLAY "Numero du livre a emprunter :"
+          ACCEPT NumeroLivreChoisi
+          IF NumeroLivreChoisi > ZERO AND NumeroLivreChoisi <= NombreLivres
+              COMPUTE CopiesDisponibles =
+                      NombreCopies(NumeroLivreChoisi)
+                      - CopiesEmpruntees(NumeroLivreChoisi)
+              IF CopiesDisponibles = ZERO
+                  DISPLAY "Aucune copie disponible pour ce livre."
+              ELSE
+                  IF CopiesEmpruntees(NumeroLivreChoisi) > ZERO
+                      DISPLAY "Ce titre a deja une copie empruntee et ",
+                              "un seul emprunteur peut etre suivi a la ",
+                              "fois pour ce titre ; retournez-la avant ",
+                              "d'en preter une autre."
+                  ELSE
+                      DISPLAY "Nom de l'emprunteur :"
+                      ACCEPT NouvelEmprunteur
+                      DISPLAY "Date de retour prevue (AAAAMMJJ) :"
+                      ACCEPT NouvelleDateRetour
+                      ADD 1 TO CopiesEmpruntees(NumeroLivreChoisi)
+                      MOVE NouvelEmprunteur TO Emprunteur(NumeroLivreChoisi)
+                      MOVE NouvelleDateRetour TO
+                              DateRetourPrevue(NumeroLivreChoisi)
+                      PERFORM SAUVEGARDER-CATALOGUE
+                      DISPLAY "Livre emprunte."
+                  END-IF
+              END-IF
+          ELSE
+              DISPLAY "Numero invalide."
+          END-IF
+      END-IF.
 
+RETOURNER-LIVRE.
+      IF NombreLivres = ZERO
+          DISPLAY "Aucun livre dans le catalogue."
+      ELSE
+          PERFORM AFFICHAGE-LIVRES-PAGINE
+          DISPLAY "Numero du livre a retourner :"
+          ACCEPT NumeroLivreChoisi
+          IF NumeroLivreChoisi > ZERO AND NumeroLivreChoisi <= NombreLivres
+              IF CopiesEmpruntees(NumeroLivreChoisi) > ZERO
+                  SUBTRACT 1 FROM CopiesEmpruntees(NumeroLivreChoisi)
+                  IF CopiesEmpruntees(NumeroLivreChoisi) = ZERO
+                      MOVE SPACES TO Emprunteur(NumeroLivreChoisi)
+                      MOVE ZERO TO DateRetourPrevue(NumeroLivreChoisi)
+                  END-IF
+                  PERFORM SAUVEGARDER-CATALOGUE
+                  DISPLAY "Livre retourne."
+              ELSE
+                  DISPLAY "Aucune copie empruntee pour ce livre."
+              END-IF
+          ELSE
+              DISPLAY "Numero invalide."
+          END-IF
+      END-IF.
 
+RAPPORT-STOCK-BAS.
+      DISPLAY "===== Livres en stock bas (seuil propre a chaque livre) ====="
+      MOVE ZERO TO ResultatsTrouves
+      PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
+          IF NombreCopies(Idx) <= SeuilAlerteLivre(Idx)
+              PERFORM AFFICHER-UNE-LIGNE-LIVRE
+              ADD 1 TO ResultatsTrouves
+          END-IF
+      END-PERFORM.
+      IF ResultatsTrouves = ZERO
+          DISPLAY "Aucun livre en stock bas."
+      END-IF.
 
+EXPORTER-CSV.
+      OPEN OUTPUT export-csv
+      MOVE "Titre,Auteur,Annee,Copies,Disponibles,ISBN" TO export-csv-record
+      WRITE export-csv-record
+      PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx > NombreLivres
+          PERFORM CONSTRUIRE-LIGNE-CSV
+          WRITE export-csv-record
+      END-PERFORM.
+      CLOSE export-csv.
+      DISPLAY "Catalogue exporte vers catalogue_export.csv".
 
+CONSTRUIRE-LIGNE-CSV.
+      COMPUTE CopiesDisponibles = NombreCopies(Idx) - CopiesEmpruntees(Idx)
+      MOVE SPACES TO export-csv-record
+      STRING Titre(Idx) DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             Auteur(Idx) DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             AnneePublication(Idx) DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             NombreCopies(Idx) DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             CopiesDisponibles DELIMITED BY SIZE
+             "," DELIMITED BY SIZE
+             ISBN(Idx) DELIMITED BY SIZE
+          INTO export-csv-record.
